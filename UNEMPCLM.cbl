@@ -0,0 +1,485 @@
+      *****************************************************************
+      * Program name:    UNEMPCLM
+      * Original author: DAVID QUINTERO
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 DAVID QUINTERO  Created to process the Unemployment-
+      *                            Claim extract (see UNEMC.cpy) and
+      *                            produce a demographic breakdown
+      *                            report.
+      * 09/08/2026 DAVID QUINTERO  Claim record now comes in by COPY
+      *                            UNEMC instead of a hand-rolled
+      *                            re-declaration of the same columns,
+      *                            so the layout can't drift from the
+      *                            copybook; the totals accumulators
+      *                            still work off a by-index scratch
+      *                            array, filled from the copybook's
+      *                            named fields in MAP-CLAIM-FIELDS.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNEMPCLM.
+       AUTHOR. DAVID QUINTERO.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN  TO CLAIMS.
+           SELECT OUTFILE ASSIGN  TO CLAIMRPT.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 500 CHARACTERS.
+       01  CLAIM-LINE   PIC X(500).
+       FD  OUTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  OUT-LINE     PIC X(200).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS  PIC X VALUE SPACE.
+           88 EOF       VALUE 'Y'.
+      *
+       01  SUB          PIC 9(04) COMP-4 VALUE 0.
+       01  CURR-VALUE   PIC S9(09) COMP-4 VALUE 0.
+       01  DIM-SUM      PIC S9(11) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *        Current claim record - the UNSTRING below receives
+      *        straight into the Unemployment-Claim extract's own
+      *        named fields (UNEMC.cpy) instead of a hand-rolled
+      *        re-declaration of the same columns, so a change to the
+      *        copybook can't silently desync this program's picture
+      *        clauses from it.
+      *****************************************************************
+       COPY UNEMC.
+      *****************************************************************
+      *        By-index scratch for the totals accumulators below -
+      *        MAP-CLAIM-FIELDS copies each named Unemployment-Claim
+      *        field into its slot here once per record, since
+      *        AGE-TOTAL etc. are accumulated by position, not by name.
+      *****************************************************************
+       01  CLM-AGE-VAL          PIC 9(06) OCCURS 9  TIMES.
+       01  CLM-ETH-VAL          PIC 9(06) OCCURS 3  TIMES.
+       01  CLM-IND-VAL          PIC 9(06) OCCURS 21 TIMES.
+       01  CLM-RACE-VAL         PIC 9(06) OCCURS 6  TIMES.
+       01  CLM-GENDER-VAL       PIC 9(06) OCCURS 3  TIMES.
+      *
+      *****************************************************************
+      *        Grand-total accumulators, one slot per breakdown value
+      *****************************************************************
+       01  GRAND-TOTAL-CLAIMS  PIC S9(09) COMP-4 VALUE 0.
+       01  AGE-TOTALS.
+           05 AGE-TOTAL       PIC S9(09) COMP-4 VALUE 0 OCCURS 9  TIMES.
+       01  ETH-TOTALS.
+           05 ETH-TOTAL       PIC S9(09) COMP-4 VALUE 0 OCCURS 3  TIMES.
+       01  IND-TOTALS.
+           05 IND-TOTAL       PIC S9(09) COMP-4 VALUE 0 OCCURS 21 TIMES.
+       01  RACE-TOTALS.
+           05 RACE-TOTAL      PIC S9(09) COMP-4 VALUE 0 OCCURS 6  TIMES.
+       01  GENDER-TOTALS.
+           05 GENDER-TOTAL    PIC S9(09) COMP-4 VALUE 0 OCCURS 3  TIMES.
+      *
+      *****************************************************************
+      *        Breakdown-value labels, keyed the same as the totals
+      *****************************************************************
+       01  AGE-LABELS-INIT.
+           05 FILLER PIC X(20) VALUE "NOT APPLICABLE".
+           05 FILLER PIC X(20) VALUE "UNDER 22".
+           05 FILLER PIC X(20) VALUE "22 TO 24".
+           05 FILLER PIC X(20) VALUE "25 TO 34".
+           05 FILLER PIC X(20) VALUE "35 TO 44".
+           05 FILLER PIC X(20) VALUE "45 TO 54".
+           05 FILLER PIC X(20) VALUE "55 TO 59".
+           05 FILLER PIC X(20) VALUE "60 TO 64".
+           05 FILLER PIC X(20) VALUE "OVER 65".
+       01  AGE-LABELS REDEFINES AGE-LABELS-INIT.
+           05 AGE-LABEL PIC X(20) OCCURS 9 TIMES.
+      *
+       01  ETH-LABELS-INIT.
+           05 FILLER PIC X(20) VALUE "NOT APPLICABLE".
+           05 FILLER PIC X(20) VALUE "LATINO/HISPANIC".
+           05 FILLER PIC X(20) VALUE "NOT LATINO/HISPANIC".
+       01  ETH-LABELS REDEFINES ETH-LABELS-INIT.
+           05 ETH-LABEL PIC X(20) OCCURS 3 TIMES.
+      *
+       01  IND-LABELS-INIT.
+           05 FILLER PIC X(20) VALUE "NOT APPLICABLE".
+           05 FILLER PIC X(20) VALUE "WHOLESALE TRADE".
+           05 FILLER PIC X(20) VALUE "TRANSPORT/WAREHOUSE".
+           05 FILLER PIC X(20) VALUE "CONSTRUCTION".
+           05 FILLER PIC X(20) VALUE "FINANCE/INSURANCE".
+           05 FILLER PIC X(20) VALUE "MANUFACTURING".
+           05 FILLER PIC X(20) VALUE "AGRI/FOR/FISH/HUNT".
+           05 FILLER PIC X(20) VALUE "PUBLIC ADMIN".
+           05 FILLER PIC X(20) VALUE "UTILITIES".
+           05 FILLER PIC X(20) VALUE "ACCOM/FOOD SERVICES".
+           05 FILLER PIC X(20) VALUE "INFORMATION".
+           05 FILLER PIC X(20) VALUE "PROF/SCIENTIF/TECH".
+           05 FILLER PIC X(20) VALUE "REAL ESTATE".
+           05 FILLER PIC X(20) VALUE "OTHER SERVICES".
+           05 FILLER PIC X(20) VALUE "MANAGEMENT/COMP".
+           05 FILLER PIC X(20) VALUE "EDUCATIONAL SERVICES".
+           05 FILLER PIC X(20) VALUE "MINING".
+           05 FILLER PIC X(20) VALUE "HEALTH CARE/SOC ASST".
+           05 FILLER PIC X(20) VALUE "ARTS/ENTERTAINMENT".
+           05 FILLER PIC X(20) VALUE "ADMIN/SUPPORT/WASTE".
+           05 FILLER PIC X(20) VALUE "RETAIL TRADE".
+       01  IND-LABELS REDEFINES IND-LABELS-INIT.
+           05 IND-LABEL PIC X(20) OCCURS 21 TIMES.
+      *
+       01  RACE-LABELS-INIT.
+           05 FILLER PIC X(20) VALUE "NOT APPLICABLE".
+           05 FILLER PIC X(20) VALUE "WHITE".
+           05 FILLER PIC X(20) VALUE "ASIAN".
+           05 FILLER PIC X(20) VALUE "AFRICAN AMERICAN".
+           05 FILLER PIC X(20) VALUE "NATIVE AMER/ALASKAN".
+           05 FILLER PIC X(20) VALUE "NATIVE HAWAIIAN/PAC".
+       01  RACE-LABELS REDEFINES RACE-LABELS-INIT.
+           05 RACE-LABEL PIC X(20) OCCURS 6 TIMES.
+      *
+       01  GENDER-LABELS-INIT.
+           05 FILLER PIC X(20) VALUE "NOT APPLICABLE".
+           05 FILLER PIC X(20) VALUE "MALE".
+           05 FILLER PIC X(20) VALUE "FEMALE".
+       01  GENDER-LABELS REDEFINES GENDER-LABELS-INIT.
+           05 GENDER-LABEL PIC X(20) OCCURS 3 TIMES.
+      *
+      *****************************************************************
+      *                         Report elements
+      *****************************************************************
+       01  DECO-LINE    PIC X(200) VALUE ALL '-'.
+      *
+       01  SECTION-HEADING.
+           05 FILLER       PIC X VALUE SPACE.
+           05 SECTION-TEXT PIC X(40).
+           05 FILLER       PIC X(159) VALUE SPACE.
+      *
+       01  CATEGORY-PRINT.
+           05 FILLER          PIC X VALUE "|".
+           05 CATEGORY-LABEL  PIC X(20).
+           05 FILLER          PIC X(02) VALUE "| ".
+           05 CATEGORY-COUNT  PIC Z,ZZZ,ZZ9.
+           05 FILLER          PIC X(04) VALUE " |  ".
+           05 CATEGORY-PCT    PIC ZZ9.99.
+           05 FILLER          PIC X(03) VALUE "% |".
+      *
+       01  GRAND-TOTAL-PRINT.
+           05 FILLER          PIC X VALUE SPACE.
+           05 FILLER          PIC X(22) VALUE "TOTAL CLAIMS PROCESSED".
+           05 FILLER          PIC X(02) VALUE SPACE.
+           05 GT-CLAIMS       PIC Z,ZZZ,ZZZ,ZZ9.
+      *****************************************************************
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM OPEN-FILES        THRU WRITE-DECO-LINE
+      *****************************************************************
+      *            Reads header of CSV file and ignores it.
+      *****************************************************************
+           READ INFILE
+           END-READ
+      *****************************************************************
+           PERFORM WRITE-REPORT-BODY UNTIL EOF
+           PERFORM WRITE-BREAKDOWN-REPORT
+           PERFORM WRITE-DECO-LINE   THRU  CLOSE-FILES
+      *
+           GOBACK.
+      *
+      *
+       OPEN-FILES.
+           OPEN OUTPUT OUTFILE
+           OPEN INPUT INFILE.
+      *
+      *
+       WRITE-HEADINGS.
+           MOVE "UNEMPLOYMENT CLAIM DEMOGRAPHIC BREAKDOWN" TO
+              SECTION-TEXT
+           MOVE SECTION-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE.
+      *
+      *
+       WRITE-DECO-LINE.
+           MOVE DECO-LINE TO OUT-LINE
+           WRITE OUT-LINE END-WRITE.
+      *
+      *
+       CLOSE-FILES.
+           CLOSE OUTFILE
+           CLOSE INFILE.
+      *
+      *
+       WRITE-REPORT-BODY.
+           READ INFILE
+                AT END
+                  SET EOF TO TRUE
+                NOT AT END
+                  PERFORM MOVING-FIELDS THRU ACCUMULATE-TOTALS
+           END-READ.
+      *
+      *
+       MOVING-FIELDS.
+           UNSTRING CLAIM-LINE
+               DELIMITED BY ","
+               INTO
+               Record-ID,
+               DD, MM, YY,
+               Exist OF Record-Age,
+               INA OF Record-Age, Under-22,    F-22-24,
+               F-25-34,           F-35-44,     F-45-54,
+               F-55-59,           F-60-64,     Over-65,
+               Exist OF Record-Ethnicity,
+               INA OF Record-Ethnicity,
+               Latino-Hispanic, Not-Latino-Hispanic,
+               Exist OF Record-Industry,
+               INA OF Record-Industry,       Wholesale-Trade,
+               Transportation-Warehouse,     Construction,
+               Finance-Insurance,            Manufacturing,
+               Agri-For-Fish-Hunt,           Public-Admin,
+               Utilities,                    Accom-Food-Services,
+               Information,                  Prof-Scientif-Tech,
+               Real-Estate,                  Other-Services,
+               Management-Comp,              Educational-Services,
+               Mining,                       Health-Care-Social-Assis,
+               Arts-Entertainment,           Admin-Support-Waste-Mgmt,
+               Retail-Trade,
+               Exist OF Record-Race,
+               INA OF Record-Race,      White,
+               Asian,                   African-American,
+               Native-American-Alaskan, Native-Hawaian-Pacific,
+               Exist OF Record-Gender,
+               INA OF Record-Gender, Male, Female
+           END-UNSTRING.
+      *
+      *****************************************************************
+      *        AGE-TOTAL/ETH-TOTAL/etc. are accumulated by position
+      *        (see ACCUMULATE-TOTALS below), so each named field this
+      *        record just received from UNEMC.cpy is copied into its
+      *        slot here, in the same order the breakdown labels were
+      *        built in.
+      *****************************************************************
+       MAP-CLAIM-FIELDS.
+           MOVE INA OF Record-Age       TO CLM-AGE-VAL (1)
+           MOVE Under-22                TO CLM-AGE-VAL (2)
+           MOVE F-22-24                 TO CLM-AGE-VAL (3)
+           MOVE F-25-34                 TO CLM-AGE-VAL (4)
+           MOVE F-35-44                 TO CLM-AGE-VAL (5)
+           MOVE F-45-54                 TO CLM-AGE-VAL (6)
+           MOVE F-55-59                 TO CLM-AGE-VAL (7)
+           MOVE F-60-64                 TO CLM-AGE-VAL (8)
+           MOVE Over-65                 TO CLM-AGE-VAL (9)
+           MOVE INA OF Record-Ethnicity TO CLM-ETH-VAL (1)
+           MOVE Latino-Hispanic         TO CLM-ETH-VAL (2)
+           MOVE Not-Latino-Hispanic     TO CLM-ETH-VAL (3)
+           MOVE INA OF Record-Industry  TO CLM-IND-VAL (1)
+           MOVE Wholesale-Trade             TO CLM-IND-VAL (2)
+           MOVE Transportation-Warehouse    TO CLM-IND-VAL (3)
+           MOVE Construction                TO CLM-IND-VAL (4)
+           MOVE Finance-Insurance           TO CLM-IND-VAL (5)
+           MOVE Manufacturing               TO CLM-IND-VAL (6)
+           MOVE Agri-For-Fish-Hunt          TO CLM-IND-VAL (7)
+           MOVE Public-Admin                TO CLM-IND-VAL (8)
+           MOVE Utilities                   TO CLM-IND-VAL (9)
+           MOVE Accom-Food-Services         TO CLM-IND-VAL (10)
+           MOVE Information                 TO CLM-IND-VAL (11)
+           MOVE Prof-Scientif-Tech          TO CLM-IND-VAL (12)
+           MOVE Real-Estate                 TO CLM-IND-VAL (13)
+           MOVE Other-Services              TO CLM-IND-VAL (14)
+           MOVE Management-Comp             TO CLM-IND-VAL (15)
+           MOVE Educational-Services        TO CLM-IND-VAL (16)
+           MOVE Mining                      TO CLM-IND-VAL (17)
+           MOVE Health-Care-Social-Assis    TO CLM-IND-VAL (18)
+           MOVE Arts-Entertainment          TO CLM-IND-VAL (19)
+           MOVE Admin-Support-Waste-Mgmt    TO CLM-IND-VAL (20)
+           MOVE Retail-Trade                TO CLM-IND-VAL (21)
+           MOVE INA OF Record-Race          TO CLM-RACE-VAL (1)
+           MOVE White                       TO CLM-RACE-VAL (2)
+           MOVE Asian                       TO CLM-RACE-VAL (3)
+           MOVE African-American            TO CLM-RACE-VAL (4)
+           MOVE Native-American-Alaskan     TO CLM-RACE-VAL (5)
+           MOVE Native-Hawaian-Pacific      TO CLM-RACE-VAL (6)
+           MOVE INA OF Record-Gender        TO CLM-GENDER-VAL (1)
+           MOVE Male                        TO CLM-GENDER-VAL (2)
+           MOVE Female                      TO CLM-GENDER-VAL (3).
+      *
+      *
+       ACCUMULATE-TOTALS.
+           ADD 1 TO GRAND-TOTAL-CLAIMS
+           PERFORM ADD-AGE-TOTAL
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 9
+           PERFORM ADD-ETH-TOTAL
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 3
+           PERFORM ADD-IND-TOTAL
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 21
+           PERFORM ADD-RACE-TOTAL
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 6
+           PERFORM ADD-GENDER-TOTAL
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 3.
+      *
+      *
+       ADD-AGE-TOTAL.
+           ADD CLM-AGE-VAL (SUB) TO AGE-TOTAL (SUB).
+      *
+      *
+       ADD-ETH-TOTAL.
+           ADD CLM-ETH-VAL (SUB) TO ETH-TOTAL (SUB).
+      *
+      *
+       ADD-IND-TOTAL.
+           ADD CLM-IND-VAL (SUB) TO IND-TOTAL (SUB).
+      *
+      *
+       ADD-RACE-TOTAL.
+           ADD CLM-RACE-VAL (SUB) TO RACE-TOTAL (SUB).
+      *
+      *
+       ADD-GENDER-TOTAL.
+           ADD CLM-GENDER-VAL (SUB) TO GENDER-TOTAL (SUB).
+      *
+      *
+       WRITE-BREAKDOWN-REPORT.
+           MOVE "AGE BREAKDOWN" TO SECTION-TEXT
+           MOVE SECTION-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM SUM-AGE-TOTALS
+           PERFORM PRINT-AGE-LINE VARYING SUB FROM 1 BY 1 UNTIL SUB > 9
+           PERFORM WRITE-DECO-LINE
+      *
+           MOVE "ETHNICITY BREAKDOWN" TO SECTION-TEXT
+           MOVE SECTION-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM SUM-ETH-TOTALS
+           PERFORM PRINT-ETH-LINE VARYING SUB FROM 1 BY 1 UNTIL SUB > 3
+           PERFORM WRITE-DECO-LINE
+      *
+           MOVE "INDUSTRY BREAKDOWN" TO SECTION-TEXT
+           MOVE SECTION-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM SUM-IND-TOTALS
+           PERFORM PRINT-IND-LINE
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 21
+           PERFORM WRITE-DECO-LINE
+      *
+           MOVE "RACE BREAKDOWN" TO SECTION-TEXT
+           MOVE SECTION-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM SUM-RACE-TOTALS
+           PERFORM PRINT-RACE-LINE VARYING SUB FROM 1 BY 1 UNTIL SUB > 6
+           PERFORM WRITE-DECO-LINE
+      *
+           MOVE "GENDER BREAKDOWN" TO SECTION-TEXT
+           MOVE SECTION-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM SUM-GENDER-TOTALS
+           PERFORM PRINT-GENDER-LINE
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 3
+           PERFORM WRITE-DECO-LINE
+      *
+           MOVE GRAND-TOTAL-CLAIMS TO GT-CLAIMS
+           MOVE GRAND-TOTAL-PRINT TO OUT-LINE
+           WRITE OUT-LINE END-WRITE.
+      *
+      *
+       SUM-AGE-TOTALS.
+           MOVE 0 TO DIM-SUM
+           PERFORM ADD-TO-DIM-SUM-AGE
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 9.
+      *
+       ADD-TO-DIM-SUM-AGE.
+           ADD AGE-TOTAL (SUB) TO DIM-SUM.
+      *
+      *
+       SUM-ETH-TOTALS.
+           MOVE 0 TO DIM-SUM
+           PERFORM ADD-TO-DIM-SUM-ETH
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 3.
+      *
+       ADD-TO-DIM-SUM-ETH.
+           ADD ETH-TOTAL (SUB) TO DIM-SUM.
+      *
+      *
+       SUM-IND-TOTALS.
+           MOVE 0 TO DIM-SUM
+           PERFORM ADD-TO-DIM-SUM-IND
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 21.
+      *
+       ADD-TO-DIM-SUM-IND.
+           ADD IND-TOTAL (SUB) TO DIM-SUM.
+      *
+      *
+       SUM-RACE-TOTALS.
+           MOVE 0 TO DIM-SUM
+           PERFORM ADD-TO-DIM-SUM-RACE
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 6.
+      *
+       ADD-TO-DIM-SUM-RACE.
+           ADD RACE-TOTAL (SUB) TO DIM-SUM.
+      *
+      *
+       SUM-GENDER-TOTALS.
+           MOVE 0 TO DIM-SUM
+           PERFORM ADD-TO-DIM-SUM-GENDER
+              VARYING SUB FROM 1 BY 1 UNTIL SUB > 3.
+      *
+       ADD-TO-DIM-SUM-GENDER.
+           ADD GENDER-TOTAL (SUB) TO DIM-SUM.
+      *
+      *
+       PRINT-AGE-LINE.
+           MOVE AGE-LABEL (SUB)  TO CATEGORY-LABEL
+           MOVE AGE-TOTAL (SUB)  TO CATEGORY-COUNT
+           MOVE AGE-TOTAL (SUB)  TO CURR-VALUE
+           PERFORM CALC-PCT-AND-WRITE.
+      *
+      *
+       PRINT-ETH-LINE.
+           MOVE ETH-LABEL (SUB)  TO CATEGORY-LABEL
+           MOVE ETH-TOTAL (SUB)  TO CATEGORY-COUNT
+           MOVE ETH-TOTAL (SUB)  TO CURR-VALUE
+           PERFORM CALC-PCT-AND-WRITE.
+      *
+      *
+       PRINT-IND-LINE.
+           MOVE IND-LABEL (SUB)  TO CATEGORY-LABEL
+           MOVE IND-TOTAL (SUB)  TO CATEGORY-COUNT
+           MOVE IND-TOTAL (SUB)  TO CURR-VALUE
+           PERFORM CALC-PCT-AND-WRITE.
+      *
+      *
+       PRINT-RACE-LINE.
+           MOVE RACE-LABEL (SUB) TO CATEGORY-LABEL
+           MOVE RACE-TOTAL (SUB) TO CATEGORY-COUNT
+           MOVE RACE-TOTAL (SUB) TO CURR-VALUE
+           PERFORM CALC-PCT-AND-WRITE.
+      *
+      *
+       PRINT-GENDER-LINE.
+           MOVE GENDER-LABEL (SUB)  TO CATEGORY-LABEL
+           MOVE GENDER-TOTAL (SUB)  TO CATEGORY-COUNT
+           MOVE GENDER-TOTAL (SUB)  TO CURR-VALUE
+           PERFORM CALC-PCT-AND-WRITE.
+      *
+      *
+       CALC-PCT-AND-WRITE.
+           IF DIM-SUM = 0
+              MOVE 0 TO CATEGORY-PCT
+           ELSE
+              COMPUTE CATEGORY-PCT ROUNDED =
+                 (CURR-VALUE / DIM-SUM) * 100
+           END-IF
+           MOVE CATEGORY-PRINT TO OUT-LINE
+           WRITE OUT-LINE
+           END-WRITE.

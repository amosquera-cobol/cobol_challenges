@@ -0,0 +1,468 @@
+      *****************************************************************
+      * Program name:    COVCLAIM
+      * Original author: DAVID QUINTERO
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/2026 DAVID QUINTERO  Created to join COVID's new-case
+      *                            history with UNEMPCLM's claims
+      *                            history by date and print the two
+      *                            series side by side.
+      * 09/08/2026 DAVID QUINTERO  Sort the date axis chronologically
+      *                            before printing - CONTXT is not
+      *                            already date-ordered, so the report
+      *                            was printing dates in encounter
+      *                            order; added capacity checks on the
+      *                            date tables.
+      * 09/08/2026 DAVID QUINTERO  The printed body and the grand-total
+      *                            trailer now walk the union of the
+      *                            COVID and claims date axes instead
+      *                            of the COVID axis alone, so a week
+      *                            with claims but no matching COVID
+      *                            extract row still prints and the
+      *                            totals reconcile with the rows above
+      *                            them.
+      * 09/08/2026 DAVID QUINTERO  Claim row now comes in by COPY UNEMC
+      *                            instead of a hand-rolled re-
+      *                            declaration of the same columns, so
+      *                            the layout can't drift from the
+      *                            copybook.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  COVCLAIM.
+       AUTHOR. DAVID QUINTERO.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COVID-FILE  ASSIGN  TO CONTXT.
+           SELECT CLAIM-FILE  ASSIGN  TO CLAIMS.
+           SELECT OUTFILE     ASSIGN  TO CORRRPT.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COVID-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 160 CHARACTERS.
+       01  CVD-LINE     PIC X(160).
+       FD  CLAIM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 500 CHARACTERS.
+       01  CLM-LINE     PIC X(500).
+       FD  OUTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  OUT-LINE     PIC X(200).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  COVID-EOF-SW  PIC X VALUE 'N'.
+           88 COVID-EOF        VALUE 'Y'.
+       01  CLAIM-EOF-SW  PIC X VALUE 'N'.
+           88 CLAIM-EOF        VALUE 'Y'.
+      *
+       01  PTR-NAME      PIC 999 VALUE 2.
+       01  COUNT-NAME    PIC 999 VALUE 0.
+      *
+      *****************************************************************
+      *        CONTXT row, unstrung the same way COVID does it - only
+      *        NEW-CASES and the TIMESPAN date are actually needed
+      *        here, but the rest of the row has to be received too
+      *        so the UNSTRING pointer lands on the right columns.
+      *****************************************************************
+       01  CVD-ROW.
+           05 CVD-COUNTRY-NAME   PIC X(50).
+           05 CVD-COUNTRY-CODE   PIC X(03).
+           05 CVD-SLUG           PIC X(50).
+           05 CVD-NEW-CASES      PIC 9(06).
+           05 CVD-TOT-CASES      PIC 9(06).
+           05 CVD-NEW-DEATHS     PIC 9(06).
+           05 CVD-TOT-DEATHS     PIC 9(06).
+           05 CVD-NEW-RECOV      PIC 9(06).
+           05 CVD-TOT-RECOV      PIC 9(06).
+           05 CVD-TIMESPAN.
+              10 CVD-QUOTATION-1 PIC X.
+              10 CVD-YMD         PIC X(10).
+              10 CVD-SEP         PIC X VALUE SPACE.
+              10 CVD-HOUR        PIC X(10).
+              10 CVD-QUOTATION-2 PIC X.
+      *
+      *****************************************************************
+      *        Unemployment-Claim row, unstrung the same way UNEMPCLM
+      *        does it, straight into the extract's own named fields
+      *        (UNEMC.cpy) instead of a hand-rolled re-declaration of
+      *        the same columns - only the date and the gender totals
+      *        (used as the claim headcount for the week) are kept
+      *        afterwards.
+      *****************************************************************
+       COPY UNEMC.
+      *
+      *****************************************************************
+      *        Weekly totals, keyed by date in YYYY-MM-DD form so the
+      *        two series can be matched up.
+      *****************************************************************
+      *        Sized to hold the union of both date axes - every COVID
+      *        date plus any claims-only date MERGE-CLAIM-DATES folds
+      *        in - not just the COVID axis alone.
+       01  COVID-DATE-TABLE.
+           05  COVID-DATE-ENTRY OCCURS 6000 TIMES.
+               10 CVD-DATE-KEY    PIC X(10).
+               10 CVD-DATE-CASES  PIC S9(09) COMP-4.
+       01  CVD-DATE-MAX        PIC 9(06) COMP-4 VALUE 6000.
+       01  CVD-DATE-COUNT      PIC 9(06) COMP-4 VALUE 0.
+      *
+       01  CLAIM-DATE-TABLE.
+           05  CLAIM-DATE-ENTRY OCCURS 3000 TIMES.
+               10 CLM-DATE-KEY    PIC X(10).
+               10 CLM-DATE-CLAIMS PIC S9(09) COMP-4.
+       01  CLM-DATE-MAX        PIC 9(06) COMP-4 VALUE 3000.
+       01  CLM-DATE-COUNT      PIC 9(06) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *        Date-axis sequencing - CONTXT is not already date-
+      *        ordered, so the weekly line-up is sorted by CVD-DATE-KEY
+      *        before printing (the same selection-sort-over-an-index-
+      *        table idiom COVID uses for its own control-break body).
+      *****************************************************************
+       01  DATE-INDEX-TABLE.
+           05  DATE-ENTRY OCCURS 6000 TIMES PIC 9(06) COMP-4.
+       01  DATE-SUB             PIC 9(06) COMP-4 VALUE 0.
+       01  DATE-SUB-2           PIC 9(06) COMP-4 VALUE 0.
+       01  DATE-MIN-SUB         PIC 9(06) COMP-4 VALUE 0.
+       01  DATE-TEMP            PIC 9(06) COMP-4 VALUE 0.
+      *
+       01  CURRENT-DATE-KEY    PIC X(10).
+       01  FIND-SUB            PIC 9(06) COMP-4 VALUE 0.
+       01  CLAIM-SEARCH-SUB    PIC 9(06) COMP-4 VALUE 0.
+       01  OUT-SUB             PIC 9(06) COMP-4 VALUE 0.
+       01  MATCH-SUB           PIC 9(06) COMP-4 VALUE 0.
+       01  DATE-FOUND-SW       PIC X VALUE 'N'.
+           88 DATE-FOUND             VALUE 'Y'.
+           88 DATE-NOT-FOUND         VALUE 'N'.
+      *
+       01  GRAND-TOTAL-CASES   PIC S9(11) COMP-4 VALUE 0.
+       01  GRAND-TOTAL-CLAIMS  PIC S9(11) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *                         Report elements
+      *****************************************************************
+       01  DECO-LINE    PIC X(200) VALUE ALL '-'.
+      *
+       01  CORR-HEADING.
+           05 FILLER    PIC X      VALUE SPACE.
+           05 FILLER    PIC X(12)  VALUE "    DATE".
+           05 FILLER    PIC X(15)  VALUE "   NEW CASES".
+           05 FILLER    PIC X(15)  VALUE "   NEW CLAIMS".
+           05 FILLER    PIC X(157) VALUE SPACE.
+      *
+       01  CORR-PRINT.
+           05 FILLER          PIC X      VALUE "|".
+           05 CORR-DATE       PIC X(10).
+           05 FILLER          PIC X(02)  VALUE "| ".
+           05 CORR-NEW-CASES  PIC Z,ZZZ,ZZ9.
+           05 FILLER          PIC X(04)  VALUE " |  ".
+           05 CORR-NEW-CLAIMS PIC Z,ZZZ,ZZ9.
+           05 FILLER          PIC X(03)  VALUE "  |".
+           05 FILLER          PIC X(162) VALUE SPACE.
+      *
+       01  CORR-TOTAL-PRINT.
+           05 FILLER            PIC X      VALUE SPACE.
+           05 FILLER            PIC X(20)  VALUE "TOTALS".
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 CORR-TOTAL-CASES  PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 CORR-TOTAL-CLAIMS PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER            PIC X(151) VALUE SPACE.
+      *****************************************************************
+      *****************************************************************
+      *****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADINGS
+           PERFORM WRITE-DECO-LINE
+      *****************************************************************
+      *            Reads header of each CSV file and ignores it.
+      *****************************************************************
+           READ COVID-FILE
+           END-READ
+           READ CLAIM-FILE
+           END-READ
+      *****************************************************************
+           PERFORM READ-COVID-FILE UNTIL COVID-EOF
+           PERFORM READ-CLAIM-FILE UNTIL CLAIM-EOF
+      *****************************************************************
+      *            Fold any claims-only date into COVID-DATE-TABLE so
+      *            the printed body is driven off the union of both
+      *            date axes, not the COVID axis alone.
+      *****************************************************************
+           PERFORM MERGE-CLAIM-DATES
+              VARYING CLAIM-SEARCH-SUB FROM 1 BY 1
+                 UNTIL CLAIM-SEARCH-SUB > CLM-DATE-COUNT
+      *****************************************************************
+      *            Sort the date axis chronologically before printing.
+      *****************************************************************
+           PERFORM INIT-DATE-ENTRY
+              VARYING DATE-SUB FROM 1 BY 1
+                 UNTIL DATE-SUB > CVD-DATE-COUNT
+           PERFORM SORT-DATE-OUTER
+              VARYING DATE-SUB FROM 1 BY 1
+                 UNTIL DATE-SUB > CVD-DATE-COUNT
+      *****************************************************************
+           PERFORM WRITE-CORRELATION-BODY
+              VARYING OUT-SUB FROM 1 BY 1
+                 UNTIL OUT-SUB > CVD-DATE-COUNT
+           PERFORM WRITE-DECO-LINE
+           MOVE GRAND-TOTAL-CASES  TO CORR-TOTAL-CASES
+           MOVE GRAND-TOTAL-CLAIMS TO CORR-TOTAL-CLAIMS
+           MOVE CORR-TOTAL-PRINT   TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM WRITE-DECO-LINE
+      *
+           PERFORM CLOSE-FILES
+      *
+           GOBACK.
+      *
+      *
+       OPEN-FILES.
+           OPEN INPUT COVID-FILE
+           OPEN INPUT CLAIM-FILE
+           OPEN OUTPUT OUTFILE.
+      *
+      *
+       WRITE-HEADINGS.
+           MOVE CORR-HEADING TO OUT-LINE
+           WRITE OUT-LINE END-WRITE.
+      *
+      *
+       WRITE-DECO-LINE.
+           MOVE DECO-LINE TO OUT-LINE
+           WRITE OUT-LINE END-WRITE.
+      *
+      *
+       CLOSE-FILES.
+           CLOSE COVID-FILE
+           CLOSE CLAIM-FILE
+           CLOSE OUTFILE.
+      *
+      *
+       READ-COVID-FILE.
+           READ COVID-FILE
+                AT END
+                  SET COVID-EOF TO TRUE
+                NOT AT END
+                  PERFORM PROCESS-COVID-ROW THRU ACCUM-COVID-DATE
+           END-READ.
+      *
+      *
+       PROCESS-COVID-ROW.
+           MOVE 2 TO PTR-NAME
+           PERFORM BUFFER-TO-COVID-NAME
+      *
+           UNSTRING CVD-LINE
+               DELIMITED BY ","
+               INTO
+               CVD-COUNTRY-CODE, CVD-SLUG,
+               CVD-NEW-CASES,    CVD-TOT-CASES,
+               CVD-NEW-DEATHS,   CVD-TOT-DEATHS,
+               CVD-NEW-RECOV,    CVD-TOT-RECOV,
+               CVD-TIMESPAN
+               WITH POINTER COUNT-NAME
+           END-UNSTRING
+      *
+           INSPECT CVD-TIMESPAN REPLACING ALL 'Z' BY SPACE,
+              ALL '"' BY SPACE, ALL 'T' BY SPACE.
+      *
+      *
+       BUFFER-TO-COVID-NAME.
+           UNSTRING CVD-LINE
+               DELIMITED BY '"'
+               INTO CVD-COUNTRY-NAME COUNT IN COUNT-NAME
+               WITH POINTER PTR-NAME
+           END-UNSTRING
+      *
+           ADD 4 TO COUNT-NAME.
+      *
+      *
+       ACCUM-COVID-DATE.
+           IF CVD-NEW-CASES IS NUMERIC AND CVD-YMD NOT = SPACE
+              MOVE CVD-YMD TO CURRENT-DATE-KEY
+              PERFORM FIND-OR-ADD-COVID-DATE
+              ADD CVD-NEW-CASES TO CVD-DATE-CASES (MATCH-SUB)
+              ADD CVD-NEW-CASES TO GRAND-TOTAL-CASES
+           END-IF.
+      *
+      *
+       FIND-OR-ADD-COVID-DATE.
+           SET DATE-NOT-FOUND TO TRUE
+           PERFORM SEARCH-COVID-DATE
+              VARYING FIND-SUB FROM 1 BY 1
+                 UNTIL FIND-SUB > CVD-DATE-COUNT OR DATE-FOUND
+           IF DATE-FOUND
+              COMPUTE MATCH-SUB = FIND-SUB - 1
+           ELSE
+              IF CVD-DATE-COUNT >= CVD-DATE-MAX
+                 DISPLAY "COVID-DATE-TABLE CAPACITY EXCEEDED - "
+                    "RUN ABENDING"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO CVD-DATE-COUNT
+              MOVE CVD-DATE-COUNT TO MATCH-SUB
+              MOVE CURRENT-DATE-KEY TO CVD-DATE-KEY (MATCH-SUB)
+              MOVE 0 TO CVD-DATE-CASES (MATCH-SUB)
+           END-IF.
+      *
+      *
+       SEARCH-COVID-DATE.
+           IF CVD-DATE-KEY (FIND-SUB) = CURRENT-DATE-KEY
+              SET DATE-FOUND TO TRUE
+           END-IF.
+      *
+      *
+      *****************************************************************
+      *        Adds one CLAIM-DATE-TABLE key to COVID-DATE-TABLE if it
+      *        is not already there (zero cases), so a week with claims
+      *        but no COVID extract row still gets a report line.
+      *****************************************************************
+       MERGE-CLAIM-DATES.
+           MOVE CLM-DATE-KEY (CLAIM-SEARCH-SUB) TO CURRENT-DATE-KEY
+           PERFORM FIND-OR-ADD-COVID-DATE.
+      *
+      *
+       READ-CLAIM-FILE.
+           READ CLAIM-FILE
+                AT END
+                  SET CLAIM-EOF TO TRUE
+                NOT AT END
+                  PERFORM PROCESS-CLAIM-ROW THRU ACCUM-CLAIM-DATE
+           END-READ.
+      *
+      *
+       PROCESS-CLAIM-ROW.
+           UNSTRING CLM-LINE
+               DELIMITED BY ","
+               INTO
+               Record-ID,
+               DD, MM, YY,
+               Exist OF Record-Age,
+               INA OF Record-Age, Under-22,    F-22-24,
+               F-25-34,           F-35-44,     F-45-54,
+               F-55-59,           F-60-64,     Over-65,
+               Exist OF Record-Ethnicity,
+               INA OF Record-Ethnicity,
+               Latino-Hispanic, Not-Latino-Hispanic,
+               Exist OF Record-Industry,
+               INA OF Record-Industry,       Wholesale-Trade,
+               Transportation-Warehouse,     Construction,
+               Finance-Insurance,            Manufacturing,
+               Agri-For-Fish-Hunt,           Public-Admin,
+               Utilities,                    Accom-Food-Services,
+               Information,                  Prof-Scientif-Tech,
+               Real-Estate,                  Other-Services,
+               Management-Comp,              Educational-Services,
+               Mining,                       Health-Care-Social-Assis,
+               Arts-Entertainment,           Admin-Support-Waste-Mgmt,
+               Retail-Trade,
+               Exist OF Record-Race,
+               INA OF Record-Race,      White,
+               Asian,                   African-American,
+               Native-American-Alaskan, Native-Hawaian-Pacific,
+               Exist OF Record-Gender,
+               INA OF Record-Gender, Male, Female
+           END-UNSTRING.
+      *
+      *
+       ACCUM-CLAIM-DATE.
+           IF Male IS NUMERIC AND
+              Female IS NUMERIC
+              STRING YY "-" MM "-" DD
+                 DELIMITED BY SIZE INTO CURRENT-DATE-KEY
+              PERFORM FIND-OR-ADD-CLAIM-DATE
+              ADD Male TO CLM-DATE-CLAIMS (MATCH-SUB)
+              ADD Female TO CLM-DATE-CLAIMS (MATCH-SUB)
+              ADD Male TO GRAND-TOTAL-CLAIMS
+              ADD Female TO GRAND-TOTAL-CLAIMS
+           END-IF.
+      *
+      *
+       FIND-OR-ADD-CLAIM-DATE.
+           SET DATE-NOT-FOUND TO TRUE
+           PERFORM SEARCH-CLAIM-DATE
+              VARYING CLAIM-SEARCH-SUB FROM 1 BY 1
+                 UNTIL CLAIM-SEARCH-SUB > CLM-DATE-COUNT OR DATE-FOUND
+           IF DATE-FOUND
+              COMPUTE MATCH-SUB = CLAIM-SEARCH-SUB - 1
+           ELSE
+              IF CLM-DATE-COUNT >= CLM-DATE-MAX
+                 DISPLAY "CLAIM-DATE-TABLE CAPACITY EXCEEDED - "
+                    "RUN ABENDING"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO CLM-DATE-COUNT
+              MOVE CLM-DATE-COUNT TO MATCH-SUB
+              MOVE CURRENT-DATE-KEY TO CLM-DATE-KEY (MATCH-SUB)
+              MOVE 0 TO CLM-DATE-CLAIMS (MATCH-SUB)
+           END-IF.
+      *
+      *
+       SEARCH-CLAIM-DATE.
+           IF CLM-DATE-KEY (CLAIM-SEARCH-SUB) = CURRENT-DATE-KEY
+              SET DATE-FOUND TO TRUE
+           END-IF.
+      *
+      *
+       INIT-DATE-ENTRY.
+           MOVE DATE-SUB TO DATE-ENTRY (DATE-SUB).
+      *
+      *
+       SORT-DATE-OUTER.
+           MOVE DATE-SUB TO DATE-MIN-SUB
+           PERFORM SORT-DATE-INNER
+              VARYING DATE-SUB-2 FROM DATE-SUB BY 1
+                 UNTIL DATE-SUB-2 > CVD-DATE-COUNT
+      *
+           IF DATE-MIN-SUB NOT = DATE-SUB
+              MOVE DATE-ENTRY (DATE-SUB)     TO DATE-TEMP
+              MOVE DATE-ENTRY (DATE-MIN-SUB) TO DATE-ENTRY (DATE-SUB)
+              MOVE DATE-TEMP TO DATE-ENTRY (DATE-MIN-SUB)
+           END-IF.
+      *
+      *
+       SORT-DATE-INNER.
+           IF CVD-DATE-KEY (DATE-ENTRY (DATE-SUB-2)) <
+              CVD-DATE-KEY (DATE-ENTRY (DATE-MIN-SUB))
+              MOVE DATE-SUB-2 TO DATE-MIN-SUB
+           END-IF.
+      *
+      *
+       WRITE-CORRELATION-BODY.
+           MOVE CVD-DATE-KEY (DATE-ENTRY (OUT-SUB))   TO CORR-DATE
+           MOVE CVD-DATE-CASES (DATE-ENTRY (OUT-SUB)) TO CORR-NEW-CASES
+      *
+           MOVE CVD-DATE-KEY (DATE-ENTRY (OUT-SUB)) TO CURRENT-DATE-KEY
+           SET DATE-NOT-FOUND TO TRUE
+           PERFORM SEARCH-CLAIM-DATE
+              VARYING CLAIM-SEARCH-SUB FROM 1 BY 1
+                 UNTIL CLAIM-SEARCH-SUB > CLM-DATE-COUNT OR DATE-FOUND
+      *
+           IF DATE-FOUND
+              COMPUTE MATCH-SUB = CLAIM-SEARCH-SUB - 1
+              MOVE CLM-DATE-CLAIMS (MATCH-SUB) TO CORR-NEW-CLAIMS
+           ELSE
+              MOVE 0 TO CORR-NEW-CLAIMS
+           END-IF
+      *
+           MOVE CORR-PRINT TO OUT-LINE
+           WRITE OUT-LINE
+           END-WRITE.

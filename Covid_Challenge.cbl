@@ -6,6 +6,54 @@
       * Date      Author        Maintenance Requirement
       * --------- ------------  ---------------------------------------
       * 28/04/2020 DAVID QUINTERO  Created for COBOL class
+      * 08/08/2026 DAVID QUINTERO  Top/bottom ranking block, CFR/RECOV/
+      *                            WOW percentage columns, CONTXT row
+      *                            validation and reject file, restart/
+      *                            checkpoint, country control-break
+      *                            trend body, CSV sidecar, control-
+      *                            totals audit trailer, and the
+      *                            correction/override transaction pass
+      * 09/08/2026 DAVID QUINTERO  Restart now snapshots and reloads
+      *                            COUNTRY-TABLE and the running totals
+      *                            across a checkpoint instead of just
+      *                            the record count; CSV sidecar name/
+      *                            slug fields trimmed of padding;
+      *                            table capacity checks added; dropped
+      *                            the orphaned lead-in heading pair
+      * 09/08/2026 DAVID QUINTERO  REJECT-FILE/CORR-LOG-FILE are now
+      *                            buffered in-memory and rebuilt whole
+      *                            at end-of-run, and the buffers ride
+      *                            through a checkpoint the same way
+      *                            COUNTRY-TABLE does, so a restart no
+      *                            longer double-logs a reject or
+      *                            correction seen between the last
+      *                            checkpoint and an abend; raised
+      *                            COUNTRY-TABLE/ranking/control-break
+      *                            table capacity to cover a realistic
+      *                            multi-year, multi-country extract
+      * 09/08/2026 DAVID QUINTERO  Top/Bottom 20 block now ranks each
+      *                            country/date row by its own NEW
+      *                            CASES figure again instead of each
+      *                            country's cases summed across every
+      *                            date in the extract, so the report
+      *                            shows which day was worst rather
+      *                            than which country had the worst
+      *                            run; dropped the now-unused per-
+      *                            country aggregation table
+      * 09/08/2026 DAVID QUINTERO  Replaced the manual selection sorts
+      *                            on the main body and the ranking
+      *                            table with the SORT verb; a restart
+      *                            checkpoint now appends only the
+      *                            entries written since the prior
+      *                            checkpoint instead of rewriting the
+      *                            whole accumulated RESTART-FILE every
+      *                            time, and the checkpoint reload no
+      *                            longer lets a detail/reject/corrlog
+      *                            segment's own rows overwrite the
+      *                            segment header's counts partway
+      *                            through the reload loop; widened the
+      *                            RECOV/WOW column headings so they
+      *                            stay over their data
       *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -23,8 +71,19 @@
        OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE  ASSIGN  TO CONTXT.
-           SELECT OUTFILE ASSIGN  TO OUTRP.
+           SELECT INFILE       ASSIGN  TO CONTXT.
+           SELECT OUTFILE      ASSIGN  TO OUTRP.
+           SELECT REJECT-FILE  ASSIGN  TO REJCT.
+           SELECT RESTART-FILE ASSIGN  TO RSTRT
+               FILE STATUS IS RESTART-STATUS.
+           SELECT CSV-FILE     ASSIGN  TO OUTCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE   ASSIGN  TO AUDIT.
+           SELECT CORRECTION-FILE ASSIGN  TO CORRXN
+               FILE STATUS IS CORRECTION-STATUS.
+           SELECT CORR-LOG-FILE   ASSIGN  TO CORRLOG.
+           SELECT MAIN-SORT-FILE  ASSIGN  TO MAINSRT.
+           SELECT RANK-SORT-FILE  ASSIGN  TO RANKSRT.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
@@ -34,9 +93,119 @@
            RECORD CONTAINS 160 CHARACTERS.
        01  CSV-LINE     PIC X(160).
        FD  OUTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 230 CHARACTERS.
+       01  OUT-LINE     PIC X(230).
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  REJECT-LINE  PIC X(200).
+      *****************************************************************
+      *        Restart / checkpoint snapshot - one header record
+      *        (absolute records read, buffered-table counts, reject
+      *        count, control hash and the running global totals)
+      *        followed by CT-COUNT country-detail records, then
+      *        RL-REJ-COUNT reject-line records, then RL-CORRLOG-COUNT
+      *        correction-log-line records, so a restart reloads the
+      *        whole history the report/CSV/audit/reject/corr-log
+      *        passes all need, not just a record count. REJECT-FILE
+      *        and CORR-LOG-FILE are rebuilt whole from this buffered
+      *        history at end-of-run (see FLUSH-REJECT-FILE/
+      *        FLUSH-CORR-LOG-FILE) instead of being written row-by-row
+      *        as each CONTXT row is read, so a restart that reprocesses
+      *        rows already seen before the last checkpoint never
+      *        duplicates a reject or correction-log line.
+      *****************************************************************
+       FD  RESTART-FILE
            RECORDING MODE IS F
            RECORD CONTAINS 200 CHARACTERS.
-       01  OUT-LINE     PIC X(200).
+       01  RESTART-LINE.
+           05 RL-RECORDS-READ       PIC 9(09).
+           05 RL-CT-COUNT           PIC 9(06).
+           05 RL-COUNT-REJECTED     PIC 9(06).
+           05 RL-REJ-COUNT          PIC 9(06).
+           05 RL-CORRLOG-COUNT      PIC 9(06).
+           05 RL-CONTROL-HASH       PIC S9(11).
+           05 RL-GLOBAL-NEW-CASES   PIC S9(07).
+           05 RL-GLOBAL-TOT-CASES   PIC S9(07).
+           05 RL-GLOBAL-NEW-DEATHS  PIC S9(07).
+           05 RL-GLOBAL-TOT-DEATHS  PIC S9(07).
+           05 RL-GLOBAL-NEW-RECOV   PIC S9(07).
+           05 RL-GLOBAL-TOT-RECOV   PIC S9(07).
+           05 FILLER                PIC X(114).
+       01  RESTART-DETAIL-LINE REDEFINES RESTART-LINE.
+           05 RDL-COUNTRY-NAME      PIC X(50).
+           05 RDL-COUNTRY-CODE      PIC X(03).
+           05 RDL-SLUG              PIC X(50).
+           05 RDL-NEW-CASES         PIC S9(06).
+           05 RDL-TOT-CASES         PIC S9(06).
+           05 RDL-NEW-DEATHS        PIC S9(06).
+           05 RDL-TOT-DEATHS        PIC S9(06).
+           05 RDL-NEW-RECOV         PIC S9(06).
+           05 RDL-TOT-RECOV         PIC S9(06).
+           05 RDL-TIMESPAN          PIC X(22).
+           05 RDL-TIMESPAN-YMD      PIC X(10).
+           05 FILLER                PIC X(29).
+       01  RESTART-REJECT-DETAIL REDEFINES RESTART-LINE.
+           05 RJD-LINE              PIC X(200).
+       01  RESTART-CORRLOG-DETAIL REDEFINES RESTART-LINE.
+           05 CLD-LINE              PIC X(140).
+           05 FILLER                PIC X(60).
+      *****************************************************************
+      *        CSV sidecar - one row per COUNTRY-COMP, comma delimited,
+      *        for load into the BI tool without a reformatting step.
+      *****************************************************************
+       FD  CSV-FILE.
+       01  CSV-OUT-LINE PIC X(200).
+      *****************************************************************
+      *        Run control-totals / audit trailer for operations to
+      *        reconcile against the prior day's run.
+      *****************************************************************
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-LINE   PIC X(80).
+      *****************************************************************
+      *        Correction / override maintenance-transaction file -
+      *        one row per country code needing its name, code or
+      *        slug fixed up before the report and totals are built.
+      *****************************************************************
+       FD  CORRECTION-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 106 CHARACTERS.
+       01  CORRECTION-LINE.
+           05 CL-OLD-CODE   PIC X(03).
+           05 CL-NEW-NAME   PIC X(50).
+           05 CL-NEW-CODE   PIC X(03).
+           05 CL-NEW-SLUG   PIC X(50).
+      *****************************************************************
+      *        Correction audit listing - one line per correction
+      *        actually applied to an incoming CONTXT row.
+      *****************************************************************
+       FD  CORR-LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 140 CHARACTERS.
+       01  CORR-LOG-LINE   PIC X(140).
+      *****************************************************************
+      *        Sort work files backing the COBOL SORT verb used for the
+      *        main-body country/date ordering and the Top/Bottom 20
+      *        ranking - each record carries only the sort key(s) plus
+      *        the COUNTRY-TABLE subscript it came from, so the SORT
+      *        verb's own merge sort (O(n log n)) replaces the old
+      *        selection sort (O(n squared)) over MAIN-ENTRY/RANK-ENTRY
+      *        without changing how the rest of the report consumes
+      *        those index tables.
+      *****************************************************************
+       SD  MAIN-SORT-FILE.
+       01  MAIN-SORT-REC.
+           05  MSR-COUNTRY-CODE    PIC X(03).
+           05  MSR-TIMESPAN-YMD    PIC X(10).
+           05  MSR-SUB             PIC 9(06) COMP-4.
+      *
+       SD  RANK-SORT-FILE.
+       01  RANK-SORT-REC.
+           05  RSR-NEW-CASES       PIC S9(06) COMP-4.
+           05  RSR-SUB             PIC 9(06) COMP-4.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  FILE-STATUS  PIC X VALUE SPACE.
@@ -46,9 +215,141 @@
        01  COUNT-NAME   PIC 999 VALUE 0.
       *
       *****************************************************************
+      *        CONTXT row validation
+      *****************************************************************
+       01  ROW-VALID-SW     PIC X VALUE 'Y'.
+           88 ROW-IS-VALID       VALUE 'Y'.
+           88 ROW-IS-INVALID     VALUE 'N'.
+       01  REJECT-REASON    PIC X(30) VALUE SPACE.
+       01  COUNT-REJECTED   PIC 9(06) COMP-4 VALUE 0.
+      *
+       01  REJECT-PRINT.
+           05 REJ-CSV-LINE  PIC X(160).
+           05 FILLER        PIC X(03) VALUE " | ".
+           05 REJ-REASON    PIC X(30).
+           05 FILLER        PIC X(07) VALUE SPACE.
+      *
+      *****************************************************************
+      *        Reject-line buffer - REJECT-FILE is rebuilt whole from
+      *        this table at end-of-run (FLUSH-REJECT-FILE) instead of
+      *        being written row-by-row, so a restart that reprocesses
+      *        rows already seen before the last checkpoint never
+      *        duplicates a reject line; the table itself rides through
+      *        a checkpoint the same way COUNTRY-TABLE does.
+      *****************************************************************
+       01  REJECT-TABLE.
+           05  REJ-ENTRY OCCURS 100000 TIMES PIC X(200).
+       01  REJ-MAX-ENTRIES      PIC 9(06) COMP-4 VALUE 100000.
+       01  REJ-COUNT            PIC 9(06) COMP-4 VALUE 0.
+       01  REJ-SUB              PIC 9(06) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *        Restart / checkpoint control
+      *****************************************************************
+       01  RESTART-STATUS      PIC XX VALUE SPACE.
+       01  RECORDS-READ        PIC 9(09) COMP-4 VALUE 0.
+       01  CHECKPOINT-EVERY    PIC 9(09) COMP-4 VALUE 1000.
+       01  CHECKPOINT-COUNTER  PIC 9(09) COMP-4 VALUE 0.
+       01  RESTART-COUNT       PIC 9(09) COMP-4 VALUE 0.
+       01  SKIP-SUB            PIC 9(09) COMP-4 VALUE 0.
+       01  CKPT-SUB            PIC 9(06) COMP-4 VALUE 0.
+       01  RESTART-FOUND-SW    PIC X VALUE 'N'.
+           88 RESTART-FOUND        VALUE 'Y'.
+      *****************************************************************
+      *        Each checkpoint appends only the COUNTRY-TABLE/REJECT-
+      *        TABLE/CORR-LOG-TABLE entries added since the previous
+      *        one (tracked here), instead of rewriting every entry
+      *        accumulated so far - a 400,000-row run taking a
+      *        checkpoint every 1,000 records would otherwise spend far
+      *        more effort re-writing old rows than processing new
+      *        ones. RESTART-FILE-INIT-SW remembers whether this run's
+      *        RESTART-FILE already has a header on it (either because
+      *        this run itself resumed from one, or because this run
+      *        already took an earlier checkpoint of its own) so the
+      *        first checkpoint of a fresh run still truncates any
+      *        stale file left over from an unrelated earlier run.
+      *****************************************************************
+       01  CT-LAST-FLUSHED      PIC 9(06) COMP-4 VALUE 0.
+       01  REJ-LAST-FLUSHED     PIC 9(06) COMP-4 VALUE 0.
+       01  CORRLOG-LAST-FLUSHED PIC 9(06) COMP-4 VALUE 0.
+       01  RESTART-FILE-INIT-SW PIC X VALUE 'N'.
+           88 RESTART-FILE-INITIALIZED      VALUE 'Y'.
+           88 RESTART-FILE-NOT-INITIALIZED  VALUE 'N'.
+       01  RESTART-SEG-EOF-SW   PIC X VALUE 'N'.
+           88 RESTART-SEG-EOF       VALUE 'Y'.
+           88 RESTART-SEG-NOT-EOF   VALUE 'N'.
+      *****************************************************************
+      *        RESTART-DETAIL-LINE/RESTART-REJECT-DETAIL/RESTART-
+      *        CORRLOG-DETAIL all REDEFINE RESTART-LINE, so the READs
+      *        inside the detail/reject/corrlog loops below overwrite
+      *        RL-CT-COUNT/RL-REJ-COUNT/RL-CORRLOG-COUNT as soon as the
+      *        first row of a segment is read. The segment's header
+      *        counts are copied here before those loops start so each
+      *        loop's UNTIL test keeps checking the real segment total,
+      *        not whatever happens to be sitting in the shared buffer.
+      *****************************************************************
+       01  SEG-CT-COUNT         PIC 9(06) COMP-4 VALUE 0.
+       01  SEG-REJ-COUNT        PIC 9(06) COMP-4 VALUE 0.
+       01  SEG-CORRLOG-COUNT    PIC 9(06) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *        Control-totals / audit trailer work area
+      *****************************************************************
+       01  CONTROL-HASH-TOTAL  PIC S9(11) COMP-4 VALUE 0.
+      *
+       01  AUDIT-PRINT.
+           05 AP-LABEL      PIC X(30).
+           05 AP-VALUE      PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER        PIC X(37) VALUE SPACE.
+      *
+      *****************************************************************
+      *        Correction / override transaction table, loaded once
+      *        at start-of-run and searched for each CONTXT row.
+      *****************************************************************
+       01  CORRECTION-TABLE.
+           05  CORRECTION-ENTRY OCCURS 500 TIMES.
+               10  CORR-OLD-CODE  PIC X(03).
+               10  CORR-NEW-NAME  PIC X(50).
+               10  CORR-NEW-CODE  PIC X(03).
+               10  CORR-NEW-SLUG  PIC X(50).
+       01  CORRECTION-STATUS    PIC XX VALUE SPACE.
+       01  CORR-MAX-ENTRIES     PIC 9(06) COMP-4 VALUE 500.
+       01  CORR-COUNT           PIC 9(06) COMP-4 VALUE 0.
+       01  CORR-SUB             PIC 9(06) COMP-4 VALUE 0.
+       01  CORR-EOF-SW          PIC X VALUE 'N'.
+           88 CORR-EOF               VALUE 'Y'.
+       01  CORR-FOUND-SW        PIC X VALUE 'N'.
+           88 CORRECTION-FOUND      VALUE 'Y'.
+           88 CORRECTION-NOT-FOUND  VALUE 'N'.
+      *
+       01  CORR-LOG-PRINT.
+           05 FILLER            PIC X      VALUE SPACE.
+           05 FILLER            PIC X(20)  VALUE "CORRECTION APPLIED:".
+           05 CLP-OLD-CODE      PIC X(03).
+           05 FILLER            PIC X(04)  VALUE " -> ".
+           05 CLP-NEW-CODE      PIC X(03).
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 CLP-NEW-NAME      PIC X(50).
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 CLP-NEW-SLUG      PIC X(50).
+           05 FILLER            PIC X(05)  VALUE SPACE.
+      *
+      *****************************************************************
+      *        Correction-log-line buffer - CORR-LOG-FILE is rebuilt
+      *        whole from this table at end-of-run (FLUSH-CORR-LOG-
+      *        FILE), same reasoning and idiom as REJECT-TABLE above,
+      *        so a restart never duplicates a correction-log line.
+      *****************************************************************
+       01  CORR-LOG-TABLE.
+           05  CORRLOG-ENTRY OCCURS 100000 TIMES PIC X(140).
+       01  CORRLOG-MAX-ENTRIES  PIC 9(06) COMP-4 VALUE 100000.
+       01  CORRLOG-COUNT        PIC 9(06) COMP-4 VALUE 0.
+       01  CORRLOG-SUB          PIC 9(06) COMP-4 VALUE 0.
+      *
+      *****************************************************************
       *                         Report elements
       *****************************************************************
-       01  DECO-LINE    PIC X(200) VALUE ALL '-'.
+       01  DECO-LINE    PIC X(230) VALUE ALL '-'.
       *
        01  REPORT-HEADING-1.
            05 FILLER       PIC X VALUE SPACE.
@@ -65,6 +366,9 @@
            05 FILLER       PIC X(12) VALUE "     TOTAL".
            05 FILLER       PIC X(10) VALUE "     NEW".
            05 FILLER       PIC X(10) VALUE "     TOTAL".
+           05 FILLER       PIC X(09) VALUE "    CFR".
+           05 FILLER       PIC X(10) VALUE "    RECOV".
+           05 FILLER       PIC X(10) VALUE "     WOW".
       *
        01  REPORT-HEADING-2.
            05 FILLER       PIC X VALUE SPACE.
@@ -79,6 +383,9 @@
            05 FILLER       PIC X(12) VALUE "    DEATHS".
            05 FILLER       PIC X(10) VALUE "  RECOVER".
            05 FILLER       PIC X(10) VALUE "   RECOVER".
+           05 FILLER       PIC X(09) VALUE "     RATE".
+           05 FILLER       PIC X(09) VALUE "    RATE".
+           05 FILLER       PIC X(09) VALUE "      PCT".
       *
        01  COUNTRY.
            05 COUNTRY-NAME   PIC X(50).
@@ -127,6 +434,33 @@
            05 FILLER       PIC X(04) VALUE "   |".
            05 TOT-RECOV    PIC ZZZ,ZZ9.
            05 FILLER       PIC X(03) VALUE "  |".
+           05 CFR-PCT      PIC ZZ9.99.
+           05 FILLER       PIC X(04) VALUE "% |".
+           05 RECOV-PCT    PIC ZZ9.99.
+           05 FILLER       PIC X(03) VALUE "% |".
+           05 WOW-PCT      PIC -ZZ9.99.
+           05 FILLER       PIC X(02) VALUE "%".
+      *
+      *****************************************************************
+      *        CSV sidecar record - same fields as COUNTRY-COMP, one
+      *        row per country/day, comma delimited.
+      *****************************************************************
+       01  CSV-DETAIL-LINE.
+           05 CSV-TIMESPAN     PIC X(10).
+           05 CSV-COUNTRY-NAME PIC X(50).
+           05 CSV-COUNTRY-CODE PIC X(03).
+           05 CSV-SLUG         PIC X(50).
+           05 CSV-NEW-CASES    PIC 9(06).
+           05 CSV-TOT-CASES    PIC 9(06).
+           05 CSV-NEW-DEATHS   PIC 9(06).
+           05 CSV-TOT-DEATHS   PIC 9(06).
+           05 CSV-NEW-RECOV    PIC 9(06).
+           05 CSV-TOT-RECOV    PIC 9(06).
+       01  CSV-NAME-LEN        PIC 9(03) COMP-4 VALUE 0.
+       01  CSV-SLUG-LEN        PIC 9(03) COMP-4 VALUE 0.
+       01  TRIM-DONE-SW        PIC X VALUE 'N'.
+           88 TRIM-DONE             VALUE 'Y'.
+           88 TRIM-NOT-DONE         VALUE 'N'.
       *
        01  GLOBAL-TOTALS.
            05  NEW-CASES   PIC S9(07) COMP-4 VALUE 0.
@@ -152,26 +486,249 @@
            05 NEW-RECOV    PIC Z,ZZZ,ZZ9.
            05 FILLER       PIC X(02) VALUE SPACE.
            05 TOT-RECOV    PIC Z,ZZZ,ZZ9.
+           05 FILLER       PIC X(02) VALUE SPACE.
+           05 CFR-PCT      PIC ZZ9.99.
+           05 FILLER       PIC X(01) VALUE "%".
+           05 FILLER       PIC X(02) VALUE SPACE.
+           05 RECOV-PCT    PIC ZZ9.99.
+           05 FILLER       PIC X(01) VALUE "%".
+      *****************************************************************
+      *        Country history table - buffers every valid CONTXT
+      *        row so the report can be ranked/re-sequenced before
+      *        WRITE-MAIN-BODY streams it back out. Sized for a full
+      *        multi-year, multi-country CONTXT extract (a year of
+      *        daily snapshots across every reporting country is well
+      *        under 100,000 rows), not just a demo-sized file, since
+      *        the restart/checkpoint support this table rides through
+      *        only has a reason to exist if a realistically large run
+      *        can complete without hitting this ceiling.
+      *****************************************************************
+       01  COUNTRY-TABLE.
+           05  COUNTRY-ENTRY OCCURS 500000 TIMES.
+               10  CT-COUNTRY-NAME  PIC X(50).
+               10  CT-COUNTRY-CODE  PIC X(03).
+               10  CT-SLUG          PIC X(50).
+               10  CT-NEW-CASES     PIC S9(06) COMP-4.
+               10  CT-TOT-CASES     PIC S9(06) COMP-4.
+               10  CT-NEW-DEATHS    PIC S9(06) COMP-4.
+               10  CT-TOT-DEATHS    PIC S9(06) COMP-4.
+               10  CT-NEW-RECOV     PIC S9(06) COMP-4.
+               10  CT-TOT-RECOV     PIC S9(06) COMP-4.
+               10  CT-TIMESPAN      PIC X(22).
+               10  CT-TIMESPAN-YMD  PIC X(10).
+       01  CT-MAX-ENTRIES       PIC 9(06) COMP-4 VALUE 500000.
+       01  CT-COUNT             PIC 9(06) COMP-4 VALUE 0.
+       01  CT-SUB               PIC 9(06) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *        Top 20 / Bottom 20 ranking work area - ranks individual
+      *        COUNTRY-TABLE rows (one country on one snapshot date)
+      *        by NEW-CASES directly, so the report answers "which
+      *        country/date had the worst single day" rather than
+      *        ranking a country's cases summed across the whole
+      *        extract.
+      *****************************************************************
+       01  RANK-INDEX-TABLE.
+           05  RANK-ENTRY OCCURS 500000 TIMES PIC 9(06) COMP-4.
+       01  RANK-SUB             PIC 9(06) COMP-4 VALUE 0.
+       01  TOPBOT-LIMIT         PIC 9(06) COMP-4 VALUE 0.
+       01  BOTTOM-START         PIC 9(06) COMP-4 VALUE 0.
+      *
+      *****************************************************************
+      *        Main-body sequencing - by COUNTRY-CODE, then by date,
+      *        so the trend listing can control-break per country.
+      *****************************************************************
+       01  MAIN-INDEX-TABLE.
+           05  MAIN-ENTRY OCCURS 500000 TIMES PIC 9(06) COMP-4.
+       01  MAIN-SUB             PIC 9(06) COMP-4 VALUE 0.
+       01  MAIN-SORT-EOF-SW     PIC X VALUE 'N'.
+           88 MAIN-SORT-EOF         VALUE 'Y'.
+           88 MAIN-SORT-NOT-EOF     VALUE 'N'.
+       01  RANK-SORT-EOF-SW     PIC X VALUE 'N'.
+           88 RANK-SORT-EOF         VALUE 'Y'.
+           88 RANK-SORT-NOT-EOF     VALUE 'N'.
+      *
+       01  PREV-COUNTRY-CODE       PIC X(03) VALUE SPACE.
+       01  PREV-NEW-CASES          PIC S9(09) COMP-4 VALUE 0.
+       01  FIRST-WEEK-SW           PIC X VALUE 'Y'.
+           88 FIRST-WEEK-OF-COUNTRY      VALUE 'Y'.
+           88 NOT-FIRST-WEEK-OF-COUNTRY  VALUE 'N'.
+       01  COUNTRY-SUBTOTAL.
+           05  CST-NEW-CASES  PIC S9(09) COMP-4 VALUE 0.
+           05  CST-NEW-DEATHS PIC S9(09) COMP-4 VALUE 0.
+           05  CST-NEW-RECOV  PIC S9(09) COMP-4 VALUE 0.
+      *
+       01  COUNTRY-SUBTOTAL-PRINT.
+           05 FILLER            PIC X      VALUE SPACE.
+           05 FILLER            PIC X(15)  VALUE "SUBTOTAL FOR".
+           05 CSP-COUNTRY-CODE  PIC X(03).
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 FILLER            PIC X(10)  VALUE "NEW CASES:".
+           05 CSP-NEW-CASES     PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 FILLER            PIC X(11)  VALUE "NEW DEATHS:".
+           05 CSP-NEW-DEATHS    PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(02)  VALUE SPACE.
+           05 FILLER            PIC X(10)  VALUE "NEW RECOV:".
+           05 CSP-NEW-RECOV     PIC Z,ZZZ,ZZ9.
+           05 FILLER            PIC X(147) VALUE SPACE.
+      *
+       01  BANNER-LINE.
+           05 FILLER       PIC X     VALUE SPACE.
+           05 BANNER-TEXT  PIC X(60).
+           05 FILLER       PIC X(169) VALUE SPACE.
       *****************************************************************
       *****************************************************************
       *****************************************************************
        PROCEDURE DIVISION.
-           PERFORM OPEN-FILES        THRU WRITE-DECO-LINE
+           PERFORM OPEN-FILES
       *****************************************************************
       *            Reads header of CSV file and ignores it.
       *****************************************************************
            READ INFILE
            END-READ
+      *****************************************************************
+      *            Restart: skip records already reported last run.
+      *****************************************************************
+           IF RESTART-FOUND
+              PERFORM SKIP-CHECKPOINT-RECORD
+                 VARYING SKIP-SUB FROM 1 BY 1
+                    UNTIL SKIP-SUB > RESTART-COUNT
+           END-IF
+      *****************************************************************
+      *            Load any country corrections before processing.
+      *****************************************************************
+           PERFORM LOAD-CORRECTIONS
       *****************************************************************
            PERFORM WRITE-REPORT-BODY UNTIL EOF
+      *****************************************************************
+      *            Ranking block, then the sequenced main body.
+      *****************************************************************
+           PERFORM WRITE-TOP-BOTTOM-BLOCK
+           PERFORM WRITE-DECO-LINE
+           PERFORM WRITE-HEADINGS
+           PERFORM WRITE-DECO-LINE
+           PERFORM WRITE-MAIN-BODY
            PERFORM WRITE-DECO-LINE   THRU  CLOSE-FILES
       *
            GOBACK.
       *
       *
        OPEN-FILES.
+           OPEN INPUT RESTART-FILE
+           IF RESTART-STATUS = "00"
+              PERFORM LOAD-CHECKPOINT
+              CLOSE RESTART-FILE
+              SET RESTART-FOUND TO TRUE
+           END-IF
+      *****************************************************************
+      *            OUTFILE/CSV-FILE/REJECT-FILE/CORR-LOG-FILE are all
+      *            rebuilt whole at end-of-run from in-memory tables
+      *            that are themselves fully reloaded from the
+      *            checkpoint on restart (COUNTRY-TABLE, REJECT-TABLE,
+      *            CORR-LOG-TABLE), so every one of them opens OUTPUT
+      *            every run, restart or not - there is nothing to
+      *            EXTEND, and nothing that can be double-written by
+      *            reprocessing rows already seen before the last
+      *            checkpoint.
+      *****************************************************************
            OPEN OUTPUT OUTFILE
-           OPEN INPUT INFILE.
+           OPEN OUTPUT REJECT-FILE
+           OPEN INPUT INFILE
+           OPEN OUTPUT CSV-FILE
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT CORR-LOG-FILE.
+      *
+      *
+      *****************************************************************
+      *        Reload the prior run's checkpoint. WRITE-CHECKPOINT now
+      *        appends one header-plus-new-rows segment per checkpoint
+      *        taken rather than rewriting the whole file each time, so
+      *        RESTART-FILE is a series of these segments back to back;
+      *        the last segment's header is the authoritative absolute
+      *        record count/running totals, while every segment's new
+      *        country/reject/correction-log rows are read in and
+      *        appended to COUNTRY-TABLE/REJECT-TABLE/CORR-LOG-TABLE in
+      *        the order they were checkpointed, restocking the full
+      *        pre-restart history one segment at a time.
+      *****************************************************************
+       LOAD-CHECKPOINT.
+           SET RESTART-SEG-NOT-EOF TO TRUE
+           PERFORM LOAD-CHECKPOINT-SEGMENT UNTIL RESTART-SEG-EOF
+           SET RESTART-FILE-INITIALIZED TO TRUE
+           MOVE CT-COUNT       TO CT-LAST-FLUSHED
+           MOVE REJ-COUNT      TO REJ-LAST-FLUSHED
+           MOVE CORRLOG-COUNT  TO CORRLOG-LAST-FLUSHED.
+      *
+      *
+       LOAD-CHECKPOINT-SEGMENT.
+           READ RESTART-FILE
+                AT END
+                   SET RESTART-SEG-EOF TO TRUE
+                NOT AT END
+                   MOVE RL-RECORDS-READ      TO RECORDS-READ
+                   MOVE RECORDS-READ         TO RESTART-COUNT
+                   MOVE RL-COUNT-REJECTED    TO COUNT-REJECTED
+                   MOVE RL-CONTROL-HASH      TO CONTROL-HASH-TOTAL
+                   MOVE RL-GLOBAL-NEW-CASES
+                     TO NEW-CASES   OF GLOBAL-TOTALS
+                   MOVE RL-GLOBAL-TOT-CASES
+                     TO TOT-CASES   OF GLOBAL-TOTALS
+                   MOVE RL-GLOBAL-NEW-DEATHS
+                     TO NEW-DEATHS  OF GLOBAL-TOTALS
+                   MOVE RL-GLOBAL-TOT-DEATHS
+                     TO TOT-DEATHS  OF GLOBAL-TOTALS
+                   MOVE RL-GLOBAL-NEW-RECOV
+                     TO NEW-RECOV   OF GLOBAL-TOTALS
+                   MOVE RL-GLOBAL-TOT-RECOV
+                     TO TOT-RECOV   OF GLOBAL-TOTALS
+                   MOVE RL-CT-COUNT          TO SEG-CT-COUNT
+                   MOVE RL-REJ-COUNT         TO SEG-REJ-COUNT
+                   MOVE RL-CORRLOG-COUNT     TO SEG-CORRLOG-COUNT
+                   ADD 1 TO CT-COUNT GIVING CKPT-SUB
+                   PERFORM LOAD-CHECKPOINT-DETAIL
+                      VARYING CKPT-SUB FROM CKPT-SUB BY 1
+                         UNTIL CKPT-SUB > SEG-CT-COUNT
+                   ADD 1 TO REJ-COUNT GIVING REJ-SUB
+                   PERFORM LOAD-CHECKPOINT-REJECT
+                      VARYING REJ-SUB FROM REJ-SUB BY 1
+                         UNTIL REJ-SUB > SEG-REJ-COUNT
+                   ADD 1 TO CORRLOG-COUNT GIVING CORRLOG-SUB
+                   PERFORM LOAD-CHECKPOINT-CORRLOG
+                      VARYING CORRLOG-SUB FROM CORRLOG-SUB BY 1
+                         UNTIL CORRLOG-SUB > SEG-CORRLOG-COUNT
+                   MOVE SEG-CT-COUNT         TO CT-COUNT
+                   MOVE SEG-REJ-COUNT        TO REJ-COUNT
+                   MOVE SEG-CORRLOG-COUNT    TO CORRLOG-COUNT
+           END-READ.
+      *
+      *
+       LOAD-CHECKPOINT-DETAIL.
+           READ RESTART-FILE
+           END-READ
+           MOVE RDL-COUNTRY-NAME TO CT-COUNTRY-NAME (CKPT-SUB)
+           MOVE RDL-COUNTRY-CODE TO CT-COUNTRY-CODE (CKPT-SUB)
+           MOVE RDL-SLUG         TO CT-SLUG         (CKPT-SUB)
+           MOVE RDL-NEW-CASES    TO CT-NEW-CASES    (CKPT-SUB)
+           MOVE RDL-TOT-CASES    TO CT-TOT-CASES    (CKPT-SUB)
+           MOVE RDL-NEW-DEATHS   TO CT-NEW-DEATHS   (CKPT-SUB)
+           MOVE RDL-TOT-DEATHS   TO CT-TOT-DEATHS   (CKPT-SUB)
+           MOVE RDL-NEW-RECOV    TO CT-NEW-RECOV    (CKPT-SUB)
+           MOVE RDL-TOT-RECOV    TO CT-TOT-RECOV    (CKPT-SUB)
+           MOVE RDL-TIMESPAN     TO CT-TIMESPAN     (CKPT-SUB)
+           MOVE RDL-TIMESPAN-YMD TO CT-TIMESPAN-YMD (CKPT-SUB).
+      *
+      *
+       LOAD-CHECKPOINT-REJECT.
+           READ RESTART-FILE
+           END-READ
+           MOVE RJD-LINE TO REJ-ENTRY (REJ-SUB).
+      *
+      *
+       LOAD-CHECKPOINT-CORRLOG.
+           READ RESTART-FILE
+           END-READ
+           MOVE CLD-LINE TO CORRLOG-ENTRY (CORRLOG-SUB).
       *
       *
        WRITE-HEADINGS.
@@ -190,6 +747,19 @@
        WRITE-GLOBAL-TOTALS.
            MOVE CORRESPONDING GLOBAL-TOTALS TO GLOBAL-TOTALS-PRINT
            MOVE TIMESPAN OF COUNTRY TO TIMESPAN OF GLOBAL-TOTALS-PRINT
+      *
+           IF TOT-CASES OF GLOBAL-TOTALS = 0
+              MOVE 0 TO CFR-PCT   OF GLOBAL-TOTALS-PRINT
+              MOVE 0 TO RECOV-PCT OF GLOBAL-TOTALS-PRINT
+           ELSE
+              COMPUTE CFR-PCT OF GLOBAL-TOTALS-PRINT ROUNDED =
+                 (TOT-DEATHS OF GLOBAL-TOTALS /
+                  TOT-CASES  OF GLOBAL-TOTALS) * 100
+              COMPUTE RECOV-PCT OF GLOBAL-TOTALS-PRINT ROUNDED =
+                 (TOT-RECOV OF GLOBAL-TOTALS /
+                  TOT-CASES OF GLOBAL-TOTALS) * 100
+           END-IF
+      *
            MOVE GLOBAL-TOTALS-PRINT TO OUT-LINE
       *
            WRITE OUT-LINE
@@ -197,8 +767,131 @@
       *
       *
        CLOSE-FILES.
+           PERFORM FLUSH-REJECT-FILE
+              VARYING REJ-SUB FROM 1 BY 1 UNTIL REJ-SUB > REJ-COUNT
+           PERFORM FLUSH-CORR-LOG-FILE
+              VARYING CORRLOG-SUB FROM 1 BY 1
+                 UNTIL CORRLOG-SUB > CORRLOG-COUNT
+           PERFORM WRITE-AUDIT-TRAILER
            CLOSE OUTFILE
-           CLOSE INFILE.
+           CLOSE REJECT-FILE
+           CLOSE INFILE
+           CLOSE CSV-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CORR-LOG-FILE
+      *****************************************************************
+      *        Run finished clean - clear the checkpoint so the next
+      *        run starts from byte zero instead of skipping ahead.
+      *****************************************************************
+           DELETE FILE RESTART-FILE.
+      *
+      *
+      *****************************************************************
+      *        REJECT-FILE/CORR-LOG-FILE are written whole here from
+      *        the buffered tables, never row-by-row as CONTXT is read,
+      *        so a restart that reprocesses rows already seen before
+      *        the last checkpoint never produces a duplicate line in
+      *        either file - the table, not the file, is what survives
+      *        a checkpoint.
+      *****************************************************************
+       FLUSH-REJECT-FILE.
+           MOVE REJ-ENTRY (REJ-SUB) TO REJECT-LINE
+           WRITE REJECT-LINE
+           END-WRITE.
+      *
+      *
+       FLUSH-CORR-LOG-FILE.
+           MOVE CORRLOG-ENTRY (CORRLOG-SUB) TO CORR-LOG-LINE
+           WRITE CORR-LOG-LINE
+           END-WRITE.
+      *
+      *
+       WRITE-AUDIT-TRAILER.
+           MOVE SPACE           TO AUDIT-LINE
+           MOVE "COVID BATCH CONTROL TOTALS" TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "RECORDS READ FROM CONTXT"    TO AP-LABEL
+           MOVE RECORDS-READ                  TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "RECORDS REJECTED"            TO AP-LABEL
+           MOVE COUNT-REJECTED                TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "RECORDS WRITTEN TO OUTFILE"  TO AP-LABEL
+           MOVE CT-COUNT                      TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "GLOBAL NEW CASES"            TO AP-LABEL
+           MOVE NEW-CASES  OF GLOBAL-TOTALS   TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "GLOBAL TOTAL CASES"          TO AP-LABEL
+           MOVE TOT-CASES  OF GLOBAL-TOTALS   TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "GLOBAL NEW DEATHS"           TO AP-LABEL
+           MOVE NEW-DEATHS OF GLOBAL-TOTALS   TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "GLOBAL TOTAL DEATHS"         TO AP-LABEL
+           MOVE TOT-DEATHS OF GLOBAL-TOTALS   TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "GLOBAL NEW RECOVERIES"       TO AP-LABEL
+           MOVE NEW-RECOV  OF GLOBAL-TOTALS   TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "GLOBAL TOTAL RECOVERIES"     TO AP-LABEL
+           MOVE TOT-RECOV  OF GLOBAL-TOTALS   TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE
+      *
+           MOVE "CONTROL HASH TOTAL"          TO AP-LABEL
+           MOVE CONTROL-HASH-TOTAL            TO AP-VALUE
+           MOVE AUDIT-PRINT TO AUDIT-LINE
+           WRITE AUDIT-LINE END-WRITE.
+      *
+      *
+       LOAD-CORRECTIONS.
+      *****************************************************************
+      *        CORRXN is an occasional maintenance activity, not part
+      *        of every run - a missing file is normal, not an error,
+      *        so CORR-COUNT is simply left at zero when it is absent.
+      *****************************************************************
+           OPEN INPUT CORRECTION-FILE
+           IF CORRECTION-STATUS = "00"
+              PERFORM LOAD-CORRECTIONS-ENTRY UNTIL CORR-EOF
+              CLOSE CORRECTION-FILE
+           END-IF.
+      *
+      *
+       LOAD-CORRECTIONS-ENTRY.
+           READ CORRECTION-FILE
+                AT END
+                  SET CORR-EOF TO TRUE
+                NOT AT END
+                  IF CORR-COUNT >= CORR-MAX-ENTRIES
+                     DISPLAY "CORRECTION-TABLE CAPACITY EXCEEDED - "
+                        "RUN ABENDING"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                  END-IF
+                  ADD 1 TO CORR-COUNT
+                  MOVE CL-OLD-CODE TO CORR-OLD-CODE (CORR-COUNT)
+                  MOVE CL-NEW-NAME TO CORR-NEW-NAME (CORR-COUNT)
+                  MOVE CL-NEW-CODE TO CORR-NEW-CODE (CORR-COUNT)
+                  MOVE CL-NEW-SLUG TO CORR-NEW-SLUG (CORR-COUNT)
+           END-READ.
       *
       *
        WRITE-REPORT-BODY.
@@ -206,9 +899,434 @@
                 AT END
                   SET EOF TO TRUE
                 NOT AT END
+                  ADD 1 TO RECORDS-READ
+                  ADD 1 TO CHECKPOINT-COUNTER
                   PERFORM MOVING-FIELDS THRU CAL-GLOBAL-TOTALS
+                  IF CHECKPOINT-COUNTER >= CHECKPOINT-EVERY
+                     PERFORM WRITE-CHECKPOINT
+                     MOVE 0 TO CHECKPOINT-COUNTER
+                  END-IF
            END-READ.
       *
+      *
+      *****************************************************************
+      *        Append one checkpoint segment: a header of the true
+      *        absolute counts/totals followed only by the COUNTRY-
+      *        TABLE/REJECT-TABLE/CORR-LOG-TABLE entries added since
+      *        CT-LAST-FLUSHED/REJ-LAST-FLUSHED/CORRLOG-LAST-FLUSHED -
+      *        not every entry accumulated since the run began - so
+      *        the cost of a checkpoint stays proportional to the rows
+      *        processed since the last one, not to the whole run so
+      *        far. The very first checkpoint a run takes creates the
+      *        file fresh (OPEN OUTPUT); every one after that, whether
+      *        taken earlier in this run or reloaded via LOAD-CHECKPOINT
+      *        from a prior run, appends to it (OPEN EXTEND).
+      *****************************************************************
+       WRITE-CHECKPOINT.
+           MOVE RECORDS-READ                 TO RL-RECORDS-READ
+           MOVE CT-COUNT                     TO RL-CT-COUNT
+           MOVE COUNT-REJECTED               TO RL-COUNT-REJECTED
+           MOVE REJ-COUNT                    TO RL-REJ-COUNT
+           MOVE CORRLOG-COUNT                TO RL-CORRLOG-COUNT
+           MOVE CONTROL-HASH-TOTAL           TO RL-CONTROL-HASH
+           MOVE NEW-CASES   OF GLOBAL-TOTALS TO RL-GLOBAL-NEW-CASES
+           MOVE TOT-CASES   OF GLOBAL-TOTALS TO RL-GLOBAL-TOT-CASES
+           MOVE NEW-DEATHS  OF GLOBAL-TOTALS TO RL-GLOBAL-NEW-DEATHS
+           MOVE TOT-DEATHS  OF GLOBAL-TOTALS TO RL-GLOBAL-TOT-DEATHS
+           MOVE NEW-RECOV   OF GLOBAL-TOTALS TO RL-GLOBAL-NEW-RECOV
+           MOVE TOT-RECOV   OF GLOBAL-TOTALS TO RL-GLOBAL-TOT-RECOV
+           IF RESTART-FILE-NOT-INITIALIZED
+              OPEN OUTPUT RESTART-FILE
+              SET RESTART-FILE-INITIALIZED TO TRUE
+           ELSE
+              OPEN EXTEND RESTART-FILE
+           END-IF
+           WRITE RESTART-LINE
+           END-WRITE
+           ADD 1 TO CT-LAST-FLUSHED GIVING CKPT-SUB
+           PERFORM WRITE-CHECKPOINT-DETAIL
+              VARYING CKPT-SUB FROM CKPT-SUB BY 1
+                 UNTIL CKPT-SUB > CT-COUNT
+           ADD 1 TO REJ-LAST-FLUSHED GIVING REJ-SUB
+           PERFORM WRITE-CHECKPOINT-REJECT
+              VARYING REJ-SUB FROM REJ-SUB BY 1
+                 UNTIL REJ-SUB > REJ-COUNT
+           ADD 1 TO CORRLOG-LAST-FLUSHED GIVING CORRLOG-SUB
+           PERFORM WRITE-CHECKPOINT-CORRLOG
+              VARYING CORRLOG-SUB FROM CORRLOG-SUB BY 1
+                 UNTIL CORRLOG-SUB > CORRLOG-COUNT
+           CLOSE RESTART-FILE
+           MOVE CT-COUNT      TO CT-LAST-FLUSHED
+           MOVE REJ-COUNT     TO REJ-LAST-FLUSHED
+           MOVE CORRLOG-COUNT TO CORRLOG-LAST-FLUSHED.
+      *
+      *
+       WRITE-CHECKPOINT-DETAIL.
+           MOVE CT-COUNTRY-NAME (CKPT-SUB) TO RDL-COUNTRY-NAME
+           MOVE CT-COUNTRY-CODE (CKPT-SUB) TO RDL-COUNTRY-CODE
+           MOVE CT-SLUG         (CKPT-SUB) TO RDL-SLUG
+           MOVE CT-NEW-CASES    (CKPT-SUB) TO RDL-NEW-CASES
+           MOVE CT-TOT-CASES    (CKPT-SUB) TO RDL-TOT-CASES
+           MOVE CT-NEW-DEATHS   (CKPT-SUB) TO RDL-NEW-DEATHS
+           MOVE CT-TOT-DEATHS   (CKPT-SUB) TO RDL-TOT-DEATHS
+           MOVE CT-NEW-RECOV    (CKPT-SUB) TO RDL-NEW-RECOV
+           MOVE CT-TOT-RECOV    (CKPT-SUB) TO RDL-TOT-RECOV
+           MOVE CT-TIMESPAN     (CKPT-SUB) TO RDL-TIMESPAN
+           MOVE CT-TIMESPAN-YMD (CKPT-SUB) TO RDL-TIMESPAN-YMD
+           WRITE RESTART-DETAIL-LINE
+           END-WRITE.
+      *
+      *
+       WRITE-CHECKPOINT-REJECT.
+           MOVE REJ-ENTRY (REJ-SUB) TO RJD-LINE
+           WRITE RESTART-REJECT-DETAIL
+           END-WRITE.
+      *
+      *
+       WRITE-CHECKPOINT-CORRLOG.
+           MOVE CORRLOG-ENTRY (CORRLOG-SUB) TO CLD-LINE
+           WRITE RESTART-CORRLOG-DETAIL
+           END-WRITE.
+      *
+      *
+       SKIP-CHECKPOINT-RECORD.
+           READ INFILE
+                AT END
+                  SET EOF TO TRUE
+           END-READ.
+      *
+      *
+       WRITE-MAIN-BODY.
+           PERFORM SORT-MAIN-BODY
+      *
+           MOVE SPACE TO PREV-COUNTRY-CODE
+      *
+           PERFORM PRINT-COUNTRY-ENTRY
+              VARYING MAIN-SUB FROM 1 BY 1 UNTIL MAIN-SUB > CT-COUNT
+      *
+           IF PREV-COUNTRY-CODE NOT = SPACE
+              PERFORM WRITE-COUNTRY-SUBTOTAL
+           END-IF.
+      *
+      *
+      *****************************************************************
+      *        Orders MAIN-INDEX-TABLE by country code then by date via
+      *        the COBOL SORT verb instead of an in-memory selection
+      *        sort, so a multi-year, multi-country CONTXT extract
+      *        sorts in O(n log n) rather than O(n squared).
+      *****************************************************************
+       SORT-MAIN-BODY.
+           SET MAIN-SORT-NOT-EOF TO TRUE
+           SORT MAIN-SORT-FILE
+              ON ASCENDING KEY MSR-COUNTRY-CODE MSR-TIMESPAN-YMD
+              INPUT PROCEDURE IS RELEASE-MAIN-SORT-RECS
+              OUTPUT PROCEDURE IS RETURN-MAIN-SORT-RECS.
+      *
+      *
+       RELEASE-MAIN-SORT-RECS.
+           PERFORM RELEASE-ONE-MAIN-REC
+              VARYING CT-SUB FROM 1 BY 1 UNTIL CT-SUB > CT-COUNT.
+      *
+      *
+       RELEASE-ONE-MAIN-REC.
+           MOVE CT-COUNTRY-CODE (CT-SUB) TO MSR-COUNTRY-CODE
+           MOVE CT-TIMESPAN-YMD (CT-SUB) TO MSR-TIMESPAN-YMD
+           MOVE CT-SUB TO MSR-SUB
+           RELEASE MAIN-SORT-REC.
+      *
+      *
+       RETURN-MAIN-SORT-RECS.
+           MOVE 0 TO MAIN-SUB
+           PERFORM RETURN-ONE-MAIN-REC UNTIL MAIN-SORT-EOF.
+      *
+      *
+       RETURN-ONE-MAIN-REC.
+           RETURN MAIN-SORT-FILE
+              AT END
+                 SET MAIN-SORT-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO MAIN-SUB
+                 MOVE MSR-SUB TO MAIN-ENTRY (MAIN-SUB)
+           END-RETURN.
+      *
+      *
+       PRINT-COUNTRY-ENTRY.
+      *****************************************************************
+      *        Control break - a new subtotal starts every time the
+      *        country code changes in the sorted sequence.
+      *****************************************************************
+           IF CT-COUNTRY-CODE (MAIN-ENTRY (MAIN-SUB)) NOT =
+              PREV-COUNTRY-CODE
+              IF PREV-COUNTRY-CODE NOT = SPACE
+                 PERFORM WRITE-COUNTRY-SUBTOTAL
+              END-IF
+              MOVE CT-COUNTRY-CODE (MAIN-ENTRY (MAIN-SUB))
+                TO PREV-COUNTRY-CODE
+              MOVE 0 TO CST-NEW-CASES
+              MOVE 0 TO CST-NEW-DEATHS
+              MOVE 0 TO CST-NEW-RECOV
+              MOVE 0 TO PREV-NEW-CASES
+              SET FIRST-WEEK-OF-COUNTRY TO TRUE
+           END-IF
+      *
+           MOVE CT-COUNTRY-NAME (MAIN-ENTRY (MAIN-SUB))
+             TO COUNTRY-NAME OF COUNTRY-PRINT
+           MOVE CT-COUNTRY-CODE (MAIN-ENTRY (MAIN-SUB))
+             TO COUNTRY-CODE OF COUNTRY-PRINT
+           MOVE CT-SLUG (MAIN-ENTRY (MAIN-SUB))
+             TO SLUG OF COUNTRY-PRINT
+           MOVE CT-TIMESPAN (MAIN-ENTRY (MAIN-SUB))
+             TO TIMESPAN OF COUNTRY-PRINT
+           MOVE CT-NEW-CASES (MAIN-ENTRY (MAIN-SUB))
+             TO NEW-CASES OF COUNTRY-PRINT
+           MOVE CT-TOT-CASES (MAIN-ENTRY (MAIN-SUB))
+             TO TOT-CASES OF COUNTRY-PRINT
+           MOVE CT-NEW-DEATHS (MAIN-ENTRY (MAIN-SUB))
+             TO NEW-DEATHS OF COUNTRY-PRINT
+           MOVE CT-TOT-DEATHS (MAIN-ENTRY (MAIN-SUB))
+             TO TOT-DEATHS OF COUNTRY-PRINT
+           MOVE CT-NEW-RECOV (MAIN-ENTRY (MAIN-SUB))
+             TO NEW-RECOV OF COUNTRY-PRINT
+           MOVE CT-TOT-RECOV (MAIN-ENTRY (MAIN-SUB))
+             TO TOT-RECOV OF COUNTRY-PRINT
+      *
+           IF CT-TOT-CASES (MAIN-ENTRY (MAIN-SUB)) = 0
+              MOVE 0 TO CFR-PCT   OF COUNTRY-PRINT
+              MOVE 0 TO RECOV-PCT OF COUNTRY-PRINT
+           ELSE
+              COMPUTE CFR-PCT OF COUNTRY-PRINT ROUNDED =
+                 (CT-TOT-DEATHS (MAIN-ENTRY (MAIN-SUB)) /
+                  CT-TOT-CASES  (MAIN-ENTRY (MAIN-SUB))) * 100
+              COMPUTE RECOV-PCT OF COUNTRY-PRINT ROUNDED =
+                 (CT-TOT-RECOV (MAIN-ENTRY (MAIN-SUB)) /
+                  CT-TOT-CASES (MAIN-ENTRY (MAIN-SUB))) * 100
+           END-IF
+      *****************************************************************
+      *        Week-over-week change in NEW-CASES within this country.
+      *****************************************************************
+           IF FIRST-WEEK-OF-COUNTRY OR PREV-NEW-CASES = 0
+              MOVE 0 TO WOW-PCT OF COUNTRY-PRINT
+           ELSE
+              COMPUTE WOW-PCT OF COUNTRY-PRINT ROUNDED =
+                 ((CT-NEW-CASES (MAIN-ENTRY (MAIN-SUB))
+                    - PREV-NEW-CASES) * 100) / PREV-NEW-CASES
+           END-IF
+           SET NOT-FIRST-WEEK-OF-COUNTRY TO TRUE
+           MOVE CT-NEW-CASES (MAIN-ENTRY (MAIN-SUB)) TO PREV-NEW-CASES
+      *
+           ADD CT-NEW-CASES  (MAIN-ENTRY (MAIN-SUB)) TO CST-NEW-CASES
+           ADD CT-NEW-DEATHS (MAIN-ENTRY (MAIN-SUB)) TO CST-NEW-DEATHS
+           ADD CT-NEW-RECOV  (MAIN-ENTRY (MAIN-SUB)) TO CST-NEW-RECOV
+      *
+           MOVE COUNTRY-PRINT TO OUT-LINE
+      *
+           WRITE OUT-LINE
+           END-WRITE
+      *
+           PERFORM WRITE-CSV-RECORD.
+      *
+      *
+       WRITE-CSV-RECORD.
+           MOVE CT-TIMESPAN-YMD (MAIN-ENTRY (MAIN-SUB)) TO CSV-TIMESPAN
+           MOVE CT-COUNTRY-NAME (MAIN-ENTRY (MAIN-SUB))
+             TO CSV-COUNTRY-NAME
+           MOVE CT-COUNTRY-CODE (MAIN-ENTRY (MAIN-SUB))
+             TO CSV-COUNTRY-CODE
+           MOVE CT-SLUG         (MAIN-ENTRY (MAIN-SUB)) TO CSV-SLUG
+           MOVE CT-NEW-CASES    (MAIN-ENTRY (MAIN-SUB)) TO CSV-NEW-CASES
+           MOVE CT-TOT-CASES    (MAIN-ENTRY (MAIN-SUB)) TO CSV-TOT-CASES
+           MOVE CT-NEW-DEATHS   (MAIN-ENTRY (MAIN-SUB))
+             TO CSV-NEW-DEATHS
+           MOVE CT-TOT-DEATHS   (MAIN-ENTRY (MAIN-SUB))
+             TO CSV-TOT-DEATHS
+           MOVE CT-NEW-RECOV    (MAIN-ENTRY (MAIN-SUB)) TO CSV-NEW-RECOV
+           MOVE CT-TOT-RECOV    (MAIN-ENTRY (MAIN-SUB)) TO CSV-TOT-RECOV
+      *****************************************************************
+      *        Trim the trailing padding off the name/slug so the CSV
+      *        row carries plain "USA", not "USA" followed by 47
+      *        spaces - an embedded space inside the name (e.g. United
+      *        States) must NOT be treated as the end of the field, so
+      *        this walks in from the right looking for the last non-
+      *        space character rather than stopping at the first space.
+      *****************************************************************
+           SET TRIM-NOT-DONE TO TRUE
+           PERFORM FIND-CSV-NAME-LEN
+              VARYING CSV-NAME-LEN FROM 50 BY -1
+                 UNTIL CSV-NAME-LEN = 0 OR TRIM-DONE
+           IF TRIM-DONE
+              ADD 1 TO CSV-NAME-LEN
+           END-IF
+           IF CSV-NAME-LEN = 0
+              MOVE 1 TO CSV-NAME-LEN
+           END-IF
+      *
+           SET TRIM-NOT-DONE TO TRUE
+           PERFORM FIND-CSV-SLUG-LEN
+              VARYING CSV-SLUG-LEN FROM 50 BY -1
+                 UNTIL CSV-SLUG-LEN = 0 OR TRIM-DONE
+           IF TRIM-DONE
+              ADD 1 TO CSV-SLUG-LEN
+           END-IF
+           IF CSV-SLUG-LEN = 0
+              MOVE 1 TO CSV-SLUG-LEN
+           END-IF
+      *
+           MOVE SPACE TO CSV-OUT-LINE
+           STRING CSV-TIMESPAN     DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-COUNTRY-NAME (1:CSV-NAME-LEN) DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-COUNTRY-CODE DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-SLUG (1:CSV-SLUG-LEN) DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-NEW-CASES    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-TOT-CASES    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-NEW-DEATHS   DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-TOT-DEATHS   DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-NEW-RECOV    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  CSV-TOT-RECOV    DELIMITED BY SIZE
+                  INTO CSV-OUT-LINE
+           END-STRING
+      *
+           WRITE CSV-OUT-LINE
+           END-WRITE.
+      *
+      *
+       FIND-CSV-NAME-LEN.
+           IF CSV-COUNTRY-NAME (CSV-NAME-LEN:1) NOT = SPACE
+              SET TRIM-DONE TO TRUE
+           END-IF.
+      *
+      *
+       FIND-CSV-SLUG-LEN.
+           IF CSV-SLUG (CSV-SLUG-LEN:1) NOT = SPACE
+              SET TRIM-DONE TO TRUE
+           END-IF.
+      *
+      *
+       WRITE-COUNTRY-SUBTOTAL.
+           MOVE PREV-COUNTRY-CODE TO CSP-COUNTRY-CODE
+           MOVE CST-NEW-CASES     TO CSP-NEW-CASES
+           MOVE CST-NEW-DEATHS    TO CSP-NEW-DEATHS
+           MOVE CST-NEW-RECOV     TO CSP-NEW-RECOV
+           MOVE COUNTRY-SUBTOTAL-PRINT TO OUT-LINE
+           WRITE OUT-LINE
+           END-WRITE.
+      *
+      *
+       WRITE-TOP-BOTTOM-BLOCK.
+           PERFORM SORT-RANK-BODY
+      *
+           IF CT-COUNT > 20
+              MOVE 20       TO TOPBOT-LIMIT
+           ELSE
+              MOVE CT-COUNT TO TOPBOT-LIMIT
+           END-IF
+      *
+           MOVE "TOP 20 COUNTRIES BY NEW CASES (DESCENDING)"
+             TO BANNER-TEXT
+           MOVE BANNER-LINE TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM WRITE-HEADINGS
+           PERFORM PRINT-RANK-ENTRY
+              VARYING RANK-SUB FROM 1 BY 1 UNTIL RANK-SUB > TOPBOT-LIMIT
+           PERFORM WRITE-DECO-LINE
+      *
+           COMPUTE BOTTOM-START = CT-COUNT - TOPBOT-LIMIT + 1
+           MOVE "BOTTOM 20 COUNTRIES BY NEW CASES (ASCENDING)"
+             TO BANNER-TEXT
+           MOVE BANNER-LINE TO OUT-LINE
+           WRITE OUT-LINE END-WRITE
+           PERFORM WRITE-HEADINGS
+           PERFORM PRINT-RANK-ENTRY
+              VARYING RANK-SUB FROM CT-COUNT BY -1
+                 UNTIL RANK-SUB < BOTTOM-START.
+      *
+      *
+      *****************************************************************
+      *        Orders RANK-INDEX-TABLE by NEW-CASES descending via the
+      *        COBOL SORT verb instead of an in-memory selection sort,
+      *        for the same O(n log n) reason as SORT-MAIN-BODY above.
+      *****************************************************************
+       SORT-RANK-BODY.
+           SET RANK-SORT-NOT-EOF TO TRUE
+           SORT RANK-SORT-FILE
+              ON DESCENDING KEY RSR-NEW-CASES
+              INPUT PROCEDURE IS RELEASE-RANK-SORT-RECS
+              OUTPUT PROCEDURE IS RETURN-RANK-SORT-RECS.
+      *
+      *
+       RELEASE-RANK-SORT-RECS.
+           PERFORM RELEASE-ONE-RANK-REC
+              VARYING CT-SUB FROM 1 BY 1 UNTIL CT-SUB > CT-COUNT.
+      *
+      *
+       RELEASE-ONE-RANK-REC.
+           MOVE CT-NEW-CASES (CT-SUB) TO RSR-NEW-CASES
+           MOVE CT-SUB TO RSR-SUB
+           RELEASE RANK-SORT-REC.
+      *
+      *
+       RETURN-RANK-SORT-RECS.
+           MOVE 0 TO RANK-SUB
+           PERFORM RETURN-ONE-RANK-REC UNTIL RANK-SORT-EOF.
+      *
+      *
+       RETURN-ONE-RANK-REC.
+           RETURN RANK-SORT-FILE
+              AT END
+                 SET RANK-SORT-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO RANK-SUB
+                 MOVE RSR-SUB TO RANK-ENTRY (RANK-SUB)
+           END-RETURN.
+      *
+      *
+       PRINT-RANK-ENTRY.
+           MOVE CT-COUNTRY-NAME (RANK-ENTRY (RANK-SUB))
+             TO COUNTRY-NAME OF COUNTRY-PRINT
+           MOVE CT-COUNTRY-CODE (RANK-ENTRY (RANK-SUB))
+             TO COUNTRY-CODE OF COUNTRY-PRINT
+           MOVE CT-SLUG (RANK-ENTRY (RANK-SUB))
+             TO SLUG OF COUNTRY-PRINT
+           MOVE CT-TIMESPAN (RANK-ENTRY (RANK-SUB))
+             TO TIMESPAN OF COUNTRY-PRINT
+           MOVE CT-NEW-CASES (RANK-ENTRY (RANK-SUB))
+             TO NEW-CASES OF COUNTRY-PRINT
+           MOVE CT-TOT-CASES (RANK-ENTRY (RANK-SUB))
+             TO TOT-CASES OF COUNTRY-PRINT
+           MOVE CT-NEW-DEATHS (RANK-ENTRY (RANK-SUB))
+             TO NEW-DEATHS OF COUNTRY-PRINT
+           MOVE CT-TOT-DEATHS (RANK-ENTRY (RANK-SUB))
+             TO TOT-DEATHS OF COUNTRY-PRINT
+           MOVE CT-NEW-RECOV (RANK-ENTRY (RANK-SUB))
+             TO NEW-RECOV OF COUNTRY-PRINT
+           MOVE CT-TOT-RECOV (RANK-ENTRY (RANK-SUB))
+             TO TOT-RECOV OF COUNTRY-PRINT
+      *
+           IF CT-TOT-CASES (RANK-ENTRY (RANK-SUB)) = 0
+              MOVE 0 TO CFR-PCT   OF COUNTRY-PRINT
+              MOVE 0 TO RECOV-PCT OF COUNTRY-PRINT
+           ELSE
+              COMPUTE CFR-PCT OF COUNTRY-PRINT ROUNDED =
+                 (CT-TOT-DEATHS (RANK-ENTRY (RANK-SUB)) /
+                  CT-TOT-CASES  (RANK-ENTRY (RANK-SUB))) * 100
+              COMPUTE RECOV-PCT OF COUNTRY-PRINT ROUNDED =
+                 (CT-TOT-RECOV (RANK-ENTRY (RANK-SUB)) /
+                  CT-TOT-CASES (RANK-ENTRY (RANK-SUB))) * 100
+           END-IF
+      *
+           MOVE COUNTRY-PRINT TO OUT-LINE
+      *
+           WRITE OUT-LINE
+           END-WRITE.
+      *
       *
        MOVING-FIELDS.
            MOVE 2 TO PTR-NAME
@@ -231,17 +1349,135 @@
               ALL '"' BY SPACE, ALL 'T' BY SPACE.
       *
       *
-       WRITE-COUNTRY-RECORD.
-           MOVE CORRESPONDING COUNTRY TO COUNTRY-PRINT
-           MOVE COUNTRY-PRINT TO OUT-LINE
-
-           WRITE OUT-LINE
-           END-WRITE.
+       APPLY-CORRECTIONS.
+           SET CORRECTION-NOT-FOUND TO TRUE
+           PERFORM SEARCH-CORRECTION
+              VARYING CORR-SUB FROM 1 BY 1
+                 UNTIL CORR-SUB > CORR-COUNT OR CORRECTION-FOUND
+           IF CORRECTION-FOUND
+              MOVE COUNTRY-CODE OF COUNTRY TO CLP-OLD-CODE
+              MOVE CORR-NEW-CODE (CORR-SUB - 1) TO CLP-NEW-CODE
+              MOVE CORR-NEW-NAME (CORR-SUB - 1) TO CLP-NEW-NAME
+              MOVE CORR-NEW-SLUG (CORR-SUB - 1) TO CLP-NEW-SLUG
+      *****************************************************************
+      *            Buffered into CORR-LOG-TABLE, not written straight
+      *            to CORR-LOG-FILE - see FLUSH-CORR-LOG-FILE.
+      *****************************************************************
+              IF CORRLOG-COUNT >= CORRLOG-MAX-ENTRIES
+                 DISPLAY "CORR-LOG-TABLE CAPACITY EXCEEDED - "
+                    "RUN ABENDING"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO CORRLOG-COUNT
+              MOVE CORR-LOG-PRINT TO CORRLOG-ENTRY (CORRLOG-COUNT)
+      *
+              MOVE CORR-NEW-NAME (CORR-SUB - 1)
+                TO COUNTRY-NAME OF COUNTRY
+              MOVE CORR-NEW-CODE (CORR-SUB - 1)
+                TO COUNTRY-CODE OF COUNTRY
+              MOVE CORR-NEW-SLUG (CORR-SUB - 1) TO SLUG OF COUNTRY
+           END-IF.
+      *
+      *
+       SEARCH-CORRECTION.
+           IF CORR-SUB <= CORR-COUNT
+              IF CORR-OLD-CODE (CORR-SUB) = COUNTRY-CODE OF COUNTRY
+                 SET CORRECTION-FOUND TO TRUE
+              END-IF
+           END-IF.
+      *
+      *
+       VALIDATE-COUNTRY-ROW.
+           SET ROW-IS-VALID TO TRUE
+           MOVE SPACE TO REJECT-REASON
+      *
+           IF COUNTRY-CODE OF COUNTRY = SPACE
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "MISSING COUNTRY CODE" TO REJECT-REASON
+           END-IF
+      *
+           IF ROW-IS-VALID AND NEW-CASES OF COUNTRY NOT NUMERIC
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "NEW-CASES NOT NUMERIC" TO REJECT-REASON
+           END-IF
+           IF ROW-IS-VALID AND TOT-CASES OF COUNTRY NOT NUMERIC
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "TOT-CASES NOT NUMERIC" TO REJECT-REASON
+           END-IF
+           IF ROW-IS-VALID AND NEW-DEATHS OF COUNTRY NOT NUMERIC
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "NEW-DEATHS NOT NUMERIC" TO REJECT-REASON
+           END-IF
+           IF ROW-IS-VALID AND TOT-DEATHS OF COUNTRY NOT NUMERIC
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "TOT-DEATHS NOT NUMERIC" TO REJECT-REASON
+           END-IF
+           IF ROW-IS-VALID AND NEW-RECOV OF COUNTRY NOT NUMERIC
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "NEW-RECOV NOT NUMERIC" TO REJECT-REASON
+           END-IF
+           IF ROW-IS-VALID AND TOT-RECOV OF COUNTRY NOT NUMERIC
+              SET ROW-IS-INVALID TO TRUE
+              MOVE "TOT-RECOV NOT NUMERIC" TO REJECT-REASON
+           END-IF.
+      *
+      *
+       WRITE-REJECT-RECORD.
+           IF ROW-IS-INVALID
+              ADD 1 TO COUNT-REJECTED
+              MOVE CSV-LINE      TO REJ-CSV-LINE
+              MOVE REJECT-REASON TO REJ-REASON
+      *****************************************************************
+      *            Buffered into REJECT-TABLE, not written straight to
+      *            REJECT-FILE - see FLUSH-REJECT-FILE.
+      *****************************************************************
+              IF REJ-COUNT >= REJ-MAX-ENTRIES
+                 DISPLAY "REJECT-TABLE CAPACITY EXCEEDED - "
+                    "RUN ABENDING"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO REJ-COUNT
+              MOVE REJECT-PRINT TO REJ-ENTRY (REJ-COUNT)
+           END-IF.
+      *
+      *
+       STORE-COUNTRY-RECORD.
+           IF ROW-IS-VALID
+              IF CT-COUNT >= CT-MAX-ENTRIES
+                 DISPLAY "COUNTRY-TABLE CAPACITY EXCEEDED - "
+                    "RUN ABENDING"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              ADD 1 TO CT-COUNT
+              MOVE COUNTRY-NAME OF COUNTRY TO CT-COUNTRY-NAME (CT-COUNT)
+              MOVE COUNTRY-CODE OF COUNTRY TO CT-COUNTRY-CODE (CT-COUNT)
+              MOVE SLUG         OF COUNTRY TO CT-SLUG         (CT-COUNT)
+              MOVE TIMESPAN     OF COUNTRY TO CT-TIMESPAN     (CT-COUNT)
+              MOVE YMD OF TIMESPAN OF COUNTRY
+                TO CT-TIMESPAN-YMD (CT-COUNT)
+              MOVE NEW-CASES  OF COUNTRY TO CT-NEW-CASES  (CT-COUNT)
+              MOVE TOT-CASES  OF COUNTRY TO CT-TOT-CASES  (CT-COUNT)
+              MOVE NEW-DEATHS OF COUNTRY TO CT-NEW-DEATHS (CT-COUNT)
+              MOVE TOT-DEATHS OF COUNTRY TO CT-TOT-DEATHS (CT-COUNT)
+              MOVE NEW-RECOV  OF COUNTRY TO CT-NEW-RECOV  (CT-COUNT)
+              MOVE TOT-RECOV  OF COUNTRY TO CT-TOT-RECOV  (CT-COUNT)
+           END-IF.
       *
       *
        CAL-GLOBAL-TOTALS.
-           MOVE CORRESPONDING COUNTRY      TO COUNTRY-COMP
-           ADD  CORRESPONDING COUNTRY-COMP TO GLOBAL-TOTALS.
+           IF ROW-IS-VALID
+              MOVE CORRESPONDING COUNTRY      TO COUNTRY-COMP
+              ADD  CORRESPONDING COUNTRY-COMP TO GLOBAL-TOTALS
+              ADD NEW-CASES  OF COUNTRY-COMP TO CONTROL-HASH-TOTAL
+              ADD TOT-CASES  OF COUNTRY-COMP TO CONTROL-HASH-TOTAL
+              ADD NEW-DEATHS OF COUNTRY-COMP TO CONTROL-HASH-TOTAL
+              ADD TOT-DEATHS OF COUNTRY-COMP TO CONTROL-HASH-TOTAL
+              ADD NEW-RECOV  OF COUNTRY-COMP TO CONTROL-HASH-TOTAL
+              ADD TOT-RECOV  OF COUNTRY-COMP TO CONTROL-HASH-TOTAL
+           END-IF.
       *
       *
        BUFFER-TO-COUNTRY-NAME.
